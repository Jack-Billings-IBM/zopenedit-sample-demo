@@ -0,0 +1,359 @@
+       PROCESS CICS('cobol3,sp')
+       PROCESS ARITH(EXTEND) TRUNC(BIN) LIST MAP XREF RENT
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KAFKRCV.
+      *****************************************************************
+      * MODULE NAME = KAFKRCV                                         *
+      *                                                               *
+      * DESCRIPTIVE NAME = Dead-letter recovery/replay transaction    *
+      *                                                               *
+      *     This program is the recovery transaction for events that  *
+      *     KAFKAP could not transform or could not hand off to PUTQ. *
+      *     KAFKAP writes one DEAD-LETTER-RECORD (see DLQREC) to the  *
+      *     KAFKDLQ TS queue for every such failure. This program     *
+      *     reads the queue, re-drives TRANSFORM DATATOJSON and the   *
+      *     PUTQ LINK for each entry, and only re-queues the entries  *
+      *     that fail again so the queue does not grow without bound  *
+      *     on a permanent failure.                                   *
+      *                                                               *
+      *     This is normally run as an operator-initiated transaction *
+      *     once the underlying problem (a down queue, a bad          *
+      *     transformer definition) has been fixed.                  *
+      *                                                               *
+      * NOTES :                                                       *
+      *  DEPENDENCIES = S/390                                         *
+      *  RESTRICTIONS = None                                          *
+      *  REGISTER CONVENTIONS = Normal                                *
+      *  MODULE TYPE = Executable                                     *
+      *  PROCESSOR = COBOL                                            *
+      *  ATTRIBUTES = Read only, Reentrant                            *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * CHANGE ACTIVITY :                                             *
+      *                                                               *
+      *  2026-08-08  APPMAINT  New program.                           *
+      *                                                               *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+       01 PROGRAM-WORKING-STORAGE.
+          03 RESP                   PIC S9(8) COMP.
+          03 RESP2                  PIC S9(8) COMP.
+          03 QUEUE-ITEM-LENGTH      PIC S9(8) COMP.
+          03 STARTING-ITEM-COUNT    PIC S9(8) COMP VALUE 0.
+          03 REPLAY-INDEX           PIC S9(8) COMP.
+          03 REPLAYED-COUNT         PIC S9(8) COMP VALUE 0.
+          03 REQUEUED-COUNT         PIC S9(8) COMP VALUE 0.
+          03 QUEUE-EMPTY-SWITCH     PIC X(1) VALUE 'N'.
+             88 QUEUE-IS-EMPTY           VALUE 'Y'.
+             88 QUEUE-HAS-MORE           VALUE 'N'.
+          03 SKIP-REPLAY-SWITCH     PIC X(1) VALUE 'N'.
+             88 SKIP-THIS-REPLAY         VALUE 'Y'.
+             88 NOT-SKIP-THIS-REPLAY     VALUE 'N'.
+          03 RETRY-QUEUE-EMPTY-SWITCH PIC X(1) VALUE 'N'.
+             88 RETRY-QUEUE-IS-EMPTY     VALUE 'Y'.
+             88 RETRY-QUEUE-HAS-MORE     VALUE 'N'.
+          03 REBUILD-INDEX          PIC S9(8) COMP.
+
+       01 DEAD-LETTER-RECORD.
+          COPY DLQREC.
+
+      *   Used only to look up LENGTH OF each event shape when
+      *   deciding how many bytes of DLQ-EVENT-DATA are real and
+      *   which transformer to replay a dead letter through - not
+      *   populated with data of their own.
+       01 INSREQ-LENGTH-TEMPLATE.
+          COPY INSREQ.
+       01 PRICECHG-LENGTH-TEMPLATE.
+          COPY PRICECHG.
+       01 SUPPUPD-LENGTH-TEMPLATE.
+          COPY SUPPUPD.
+
+       01  CHANNEL-CONTAINER-NAMES.
+           05  CHANNEL-NAME                  PIC X(16).
+           05  JSON-CONTAINER                PIC X(16).
+           05  COPYBOOK-CONTAINER            PIC X(16).
+
+       01  JSON-ROUTINE-WORKING-FIELDS.
+           05  JSON-DOCUMENT-LEN             PIC S9(8) COMP-5.
+           05  COPYBOOK-LEN                  PIC S9(8) COMP-5.
+           05  JSON-ERROR                    PIC X(400).
+           05  JSON-ERRORLEN                 PIC S9(8) COMP-5.
+           05  TRANSFORMER-NAME              PIC X(8).
+
+       01  COMMAND-RESPONSE-FIELDS.
+           05  COMMAND-RESPONSE              PIC S9(8) COMP-5.
+           05  COMMAND-RESP2                 PIC S9(8) COMP-5.
+           05  LINK-RESPONSE                 PIC S9(8) COMP-5.
+           05  LINK-RESP2                    PIC S9(8) COMP-5.
+
+       01  REPLAY-RESULT-MESSAGE.
+           05 FILLER                   PIC X(20) VALUE
+              'KAFKDLQ REPLAY DONE'.
+           05 FILLER                   PIC X(10) VALUE 'REPLAYED='.
+           05 RM-REPLAYED              PIC ZZZZ9.
+           05 FILLER                   PIC X(10) VALUE ' REQUEUED='.
+           05 RM-REQUEUED              PIC ZZZZ9.
+
+      ******************************************************************
+       LINKAGE SECTION.
+      ******************************************************************
+      *
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN-PROGRAM SECTION.
+      ******************************************************************
+      *
+           PERFORM COUNT-DEAD-LETTER-QUEUE
+              THRU COUNT-DEAD-LETTER-QUEUE-EXIT.
+      *
+      *    Only ever browse the number of items that were on KAFKDLQ
+      *    when this transaction started. A dead letter that fails
+      *    again is requeued onto the back of the same queue (see
+      *    REQUEUE-DEAD-LETTER) so it is not lost, but bounding the
+      *    browse to the starting count means this transaction still
+      *    ends instead of chasing its own requeues forever.
+           PERFORM REPLAY-DEAD-LETTER-QUEUE
+              THRU REPLAY-DEAD-LETTER-QUEUE-EXIT
+              VARYING REPLAY-INDEX FROM 1 BY 1
+              UNTIL REPLAY-INDEX > STARTING-ITEM-COUNT
+                 OR QUEUE-IS-EMPTY.
+      *
+      *    The browse above only ever looked at KAFKDLQ, and READQ TS
+      *    NEXT does not remove what it reads - the entries that were
+      *    on KAFKDLQ at the start of this run are still there even
+      *    though every one of them has now been replayed or, on
+      *    failure, copied onto KFDLQTMP by REQUEUE-DEAD-LETTER. Drop
+      *    the browsed queue and rebuild it from KFDLQTMP so a
+      *    successful replay is actually gone the next time this
+      *    transaction runs.
+           PERFORM REBUILD-DEAD-LETTER-QUEUE
+              THRU REBUILD-DEAD-LETTER-QUEUE-EXIT.
+      *
+           MOVE REPLAYED-COUNT TO RM-REPLAYED.
+           MOVE REQUEUED-COUNT TO RM-REQUEUED.
+           EXEC CICS SEND TEXT FROM(REPLAY-RESULT-MESSAGE)
+                LENGTH(LENGTH OF REPLAY-RESULT-MESSAGE)
+                ERASE
+                END-EXEC.
+      *
+           EXEC CICS RETURN
+                END-EXEC.
+      *
+       MAIN-PROGRAM-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+       COUNT-DEAD-LETTER-QUEUE SECTION.
+      ******************************************************************
+      *
+      *    Snapshot how many items are on KAFKDLQ right now, before
+      *    any replay attempt can requeue a failure onto the back of
+      *    it. This snapshot, not QUEUE-IS-EMPTY alone, bounds how
+      *    many times REPLAY-DEAD-LETTER-QUEUE runs.
+      *
+           EXEC CICS INQUIRE TSQUEUE QUEUE('KAFKDLQ')
+                ITEMCOUNT (STARTING-ITEM-COUNT)
+                RESP (RESP) RESP2 (RESP2)
+                END-EXEC.
+      *
+           IF RESP NOT = DFHRESP(NORMAL)
+               MOVE 0 TO STARTING-ITEM-COUNT
+               SET QUEUE-IS-EMPTY TO TRUE
+           END-IF.
+      *
+       COUNT-DEAD-LETTER-QUEUE-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+       REPLAY-DEAD-LETTER-QUEUE SECTION.
+      ******************************************************************
+      *
+      *    Read the oldest entry still on KAFKDLQ and try to replay
+      *    it. READQ TS NEXT is a nondestructive browse, so this does
+      *    not by itself take the entry off KAFKDLQ either way - a
+      *    failed replay is copied onto KFDLQTMP by REQUEUE-DEAD-LETTER
+      *    so it is not lost, and REBUILD-DEAD-LETTER-QUEUE (performed
+      *    once from MAIN-PROGRAM after this loop ends) is what drops
+      *    KAFKDLQ and rebuilds it from KFDLQTMP, so a successful
+      *    replay really is gone and a failed one survives.
+      *
+           MOVE LENGTH OF DEAD-LETTER-RECORD TO QUEUE-ITEM-LENGTH.
+           EXEC CICS READQ TS QUEUE('KAFKDLQ')
+                INTO (DEAD-LETTER-RECORD)
+                LENGTH (QUEUE-ITEM-LENGTH)
+                NEXT
+                RESP (RESP) RESP2 (RESP2)
+                END-EXEC.
+      *
+           EVALUATE RESP
+               WHEN DFHRESP(NORMAL)
+                   PERFORM REPLAY-ONE-DEAD-LETTER
+               WHEN OTHER
+                   SET QUEUE-IS-EMPTY TO TRUE
+           END-EVALUATE.
+      *
+       REPLAY-DEAD-LETTER-QUEUE-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+       REPLAY-ONE-DEAD-LETTER SECTION.
+      ******************************************************************
+      *
+           MOVE 'Transform' TO CHANNEL-NAME.
+           MOVE 'JSON-document' TO JSON-CONTAINER.
+           MOVE 'COBOL-copybook' TO COPYBOOK-CONTAINER.
+           SET NOT-SKIP-THIS-REPLAY TO TRUE.
+      *
+      *    The transformer and the real copybook length both depend
+      *    on which business event this dead letter actually is, not
+      *    on why it failed - map DLQ-BUSINESSEVENT the same way
+      *    KAFKAP's PUT-xxx-COPYBOOK-CONTAINER paragraphs do.
+           EVALUATE DLQ-BUSINESSEVENT
+               WHEN 'StockItemChange'
+                   MOVE 'd2json' TO TRANSFORMER-NAME
+                   MOVE LENGTH OF INSREQ-LENGTH-TEMPLATE
+                      TO COPYBOOK-LEN
+               WHEN 'PriceChange'
+                   MOVE 'p2json' TO TRANSFORMER-NAME
+                   MOVE LENGTH OF PRICECHG-LENGTH-TEMPLATE
+                      TO COPYBOOK-LEN
+               WHEN 'SupplierUpdate'
+                   MOVE 's2json' TO TRANSFORMER-NAME
+                   MOVE LENGTH OF SUPPUPD-LENGTH-TEMPLATE
+                      TO COPYBOOK-LEN
+               WHEN OTHER
+                   DISPLAY 'KAFKRCV - UNRECOGNIZED BUSINESSEVENT ON '
+                      'DEAD LETTER, REQUEUEING: ' DLQ-BUSINESSEVENT
+                   SET SKIP-THIS-REPLAY TO TRUE
+           END-EVALUATE.
+      *
+           IF SKIP-THIS-REPLAY
+               PERFORM REQUEUE-DEAD-LETTER
+                  THRU REQUEUE-DEAD-LETTER-EXIT
+               GO TO REPLAY-ONE-DEAD-LETTER-EXIT
+           END-IF.
+      *
+           EXEC CICS PUT CONTAINER(COPYBOOK-CONTAINER)
+                CHANNEL(CHANNEL-NAME)
+                BIT
+                FROM (DLQ-EVENT-DATA)
+                FLENGTH(COPYBOOK-LEN)
+                RESP(RESP) RESP2(RESP2)
+                END-EXEC.
+      *
+           EXEC CICS TRANSFORM DATATOJSON
+                CHANNEL(CHANNEL-NAME)
+                INCONTAINER(COPYBOOK-CONTAINER)
+                OUTCONTAINER(JSON-CONTAINER)
+                TRANSFORMER(TRANSFORMER-NAME)
+                RESP(COMMAND-RESPONSE)
+                RESP2(COMMAND-RESP2)
+                END-EXEC.
+      *
+           IF COMMAND-RESPONSE NOT = DFHRESP(NORMAL)
+               PERFORM REQUEUE-DEAD-LETTER
+               GO TO REPLAY-ONE-DEAD-LETTER-EXIT
+           END-IF.
+      *
+           EXEC CICS LINK PROGRAM('PUTQ') CHANNEL(CHANNEL-NAME)
+                RESP(LINK-RESPONSE) RESP2(LINK-RESP2)
+                END-EXEC.
+      *
+           IF LINK-RESPONSE = DFHRESP(NORMAL)
+               ADD 1 TO REPLAYED-COUNT
+           ELSE
+               PERFORM REQUEUE-DEAD-LETTER
+           END-IF.
+      *
+       REPLAY-ONE-DEAD-LETTER-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+       REQUEUE-DEAD-LETTER SECTION.
+      ******************************************************************
+      *
+      *    A dead letter that fails again cannot go straight back onto
+      *    KAFKDLQ - that queue is still being browsed by this same
+      *    run, and writing to it here would make this transaction
+      *    chase its own requeues. Hold it on the temporary KFDLQTMP
+      *    queue instead; REBUILD-DEAD-LETTER-QUEUE copies it back
+      *    onto KAFKDLQ once the browse of KAFKDLQ is finished.
+           ADD 1 TO REQUEUED-COUNT.
+           EXEC CICS WRITEQ TS QUEUE('KFDLQTMP')
+                FROM (DEAD-LETTER-RECORD)
+                LENGTH (LENGTH OF DEAD-LETTER-RECORD)
+                RESP (RESP) RESP2 (RESP2)
+                END-EXEC.
+      *
+           IF RESP NOT = DFHRESP(NORMAL)
+               DISPLAY 'KAFKRCV - WRITEQ TO KFDLQTMP FAILED, RESP='
+                  RESP ' RESP2=' RESP2
+           END-IF.
+      *
+       REQUEUE-DEAD-LETTER-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+       REBUILD-DEAD-LETTER-QUEUE SECTION.
+      ******************************************************************
+      *
+      *    Drop KAFKDLQ - every entry that was on it at the start of
+      *    this run has now either been replayed successfully or
+      *    copied onto KFDLQTMP by REQUEUE-DEAD-LETTER - and copy
+      *    KFDLQTMP's contents, if any, back onto KAFKDLQ so the
+      *    failures survive and the successes really are gone.
+           EXEC CICS DELETEQ TS QUEUE('KAFKDLQ')
+                RESP (RESP) RESP2 (RESP2)
+                END-EXEC.
+      *
+           IF REQUEUED-COUNT > 0
+               SET RETRY-QUEUE-HAS-MORE TO TRUE
+               PERFORM COPY-ONE-RETRY-ITEM
+                  THRU COPY-ONE-RETRY-ITEM-EXIT
+                  VARYING REBUILD-INDEX FROM 1 BY 1
+                  UNTIL REBUILD-INDEX > REQUEUED-COUNT
+                     OR RETRY-QUEUE-IS-EMPTY
+      *
+               EXEC CICS DELETEQ TS QUEUE('KFDLQTMP')
+                    RESP (RESP) RESP2 (RESP2)
+                    END-EXEC
+           END-IF.
+      *
+       REBUILD-DEAD-LETTER-QUEUE-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+       COPY-ONE-RETRY-ITEM SECTION.
+      ******************************************************************
+      *
+           MOVE LENGTH OF DEAD-LETTER-RECORD TO QUEUE-ITEM-LENGTH.
+           EXEC CICS READQ TS QUEUE('KFDLQTMP')
+                INTO (DEAD-LETTER-RECORD)
+                LENGTH (QUEUE-ITEM-LENGTH)
+                NEXT
+                RESP (RESP) RESP2 (RESP2)
+                END-EXEC.
+      *
+           IF RESP NOT = DFHRESP(NORMAL)
+               SET RETRY-QUEUE-IS-EMPTY TO TRUE
+               GO TO COPY-ONE-RETRY-ITEM-EXIT
+           END-IF.
+      *
+           EXEC CICS WRITEQ TS QUEUE('KAFKDLQ')
+                FROM (DEAD-LETTER-RECORD)
+                LENGTH (LENGTH OF DEAD-LETTER-RECORD)
+                RESP (RESP) RESP2 (RESP2)
+                END-EXEC.
+      *
+           IF RESP NOT = DFHRESP(NORMAL)
+               DISPLAY 'KAFKRCV - WRITEQ TO KAFKDLQ FAILED, RESP='
+                  RESP ' RESP2=' RESP2
+           END-IF.
+      *
+       COPY-ONE-RETRY-ITEM-EXIT.
+           EXIT.
