@@ -0,0 +1,10 @@
+      ******************************************************************
+      * PRICECHG                                                       *
+      *                                                                 *
+      * Price change event - copybook shape that KAFKAP transforms to  *
+      * JSON and publishes for a PriceChange business event.           *
+      ******************************************************************
+       10 EPFE-DATE-TIME                  PIC X(29).
+       10 STOCK-ITEM-REFERENCE            PIC 9(4).
+       10 OLD-PRICE                       PIC 9(6)V99.
+       10 NEW-PRICE                       PIC 9(6)V99.
