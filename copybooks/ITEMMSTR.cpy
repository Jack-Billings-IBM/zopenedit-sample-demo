@@ -0,0 +1,13 @@
+      ******************************************************************
+      * ITEMMSTR                                                       *
+      *                                                                 *
+      * Item master record - keyed by IM-STOCK-ITEM-REFERENCE. KAFKAP  *
+      * reads this file to confirm a captured Stock_item_reference is  *
+      * a real catalog item before the event is published.             *
+      ******************************************************************
+          05 IM-STOCK-ITEM-REFERENCE     PIC 9(4).
+          05 IM-DESCRIPTION              PIC X(40).
+          05 IM-UNIT-PRICE               PIC 9(6)V99.
+          05 IM-STATUS                   PIC X(1).
+             88 IM-STATUS-ACTIVE               VALUE 'A'.
+             88 IM-STATUS-DISCONTINUED         VALUE 'D'.
