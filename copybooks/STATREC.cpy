@@ -0,0 +1,16 @@
+      ******************************************************************
+      * STATREC                                                        *
+      *                                                                 *
+      * Event-processing statistics control record - a single fixed    *
+      * key record on the STATCTL file, updated by KAFKAP after every  *
+      * transaction and read by the KAFKSTAT inquiry transaction.      *
+      ******************************************************************
+          05 STAT-KEY                    PIC X(8) VALUE 'KAFKSTAT'.
+          05 STAT-EVENTS-PROCESSED       PIC S9(9) COMP-3.
+          05 STAT-TRANSFORM-ERRORS       PIC S9(9) COMP-3.
+          05 STAT-PUTQ-ERRORS            PIC S9(9) COMP-3.
+          05 STAT-DUPLICATES-SKIPPED     PIC S9(9) COMP-3.
+          05 STAT-UNKNOWN-ITEMS          PIC S9(9) COMP-3.
+          05 STAT-INVALID-NUMERICS       PIC S9(9) COMP-3.
+          05 STAT-UNKNOWN-BUS-EVENTS     PIC S9(9) COMP-3.
+          05 STAT-LAST-UPDATE-DATE-TIME  PIC X(29).
