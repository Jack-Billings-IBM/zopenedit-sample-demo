@@ -0,0 +1,27 @@
+      ******************************************************************
+      * EXCPTREC                                                       *
+      *                                                                 *
+      * Suspense/exception record - written when an event fails a      *
+      * validation check (unknown item number, non-numeric quantity    *
+      * or price) instead of being published. Held here for someone    *
+      * to correct and resubmit. EXCP-RAW-DATA is shaped by             *
+      * EXCP-EVENT-TYPE - see the REDEFINES below for the per-business- *
+      * event view, the same pattern AUDITREC uses for AUDIT-EVENT-DATA.*
+      ******************************************************************
+          05 EXCP-NETWORK-UOWID          PIC X(54).
+          05 EXCP-BUSINESSEVENT          PIC X(32).
+          05 EXCP-DATE-TIME              PIC X(29).
+          05 EXCP-EVENT-TYPE             PIC X(4).
+             88 EXCP-STOCK-ITEM-CHANGE        VALUE 'STOK'.
+             88 EXCP-PRICE-CHANGE             VALUE 'PRIC'.
+          05 EXCP-RAW-DATA                PIC X(23).
+          05 EXCP-STOCK-EVENT-RAW REDEFINES EXCP-RAW-DATA.
+             10 EXCP-STOCK-ITEM-REFERENCE-RAW    PIC X(5).
+             10 EXCP-STOCK-LEVEL-RAW             PIC X(5).
+             10 EXCP-ORDER-QUANTITY-RAW          PIC X(5).
+             10 FILLER                           PIC X(8).
+          05 EXCP-PRICE-EVENT-RAW REDEFINES EXCP-RAW-DATA.
+             10 EXCP-PRICE-ITEM-REFERENCE-RAW    PIC X(5).
+             10 EXCP-OLD-PRICE-RAW               PIC X(9).
+             10 EXCP-NEW-PRICE-RAW               PIC X(9).
+          05 EXCP-REASON                 PIC X(60).
