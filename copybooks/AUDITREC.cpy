@@ -0,0 +1,34 @@
+      ******************************************************************
+      * AUDITREC                                                       *
+      *                                                                 *
+      * Event audit/history record. One record is written by KAFKAP    *
+      * for every event it finishes transforming, so the mainframe     *
+      * side has its own record of what was sent to the queue.         *
+      * AUDIT-EVENT-DATA is shaped by AUDIT-EVENT-TYPE - see the        *
+      * REDEFINES below for the per-business-event view.                *
+      ******************************************************************
+          05 AUDIT-NETWORK-UOWID         PIC X(54).
+          05 AUDIT-BUSINESSEVENT         PIC X(32).
+          05 AUDIT-CS-NAME               PIC X(32).
+          05 AUDIT-DATE-TIME             PIC X(29).
+          05 AUDIT-EVENT-TYPE            PIC X(4).
+             88 AUDIT-STOCK-ITEM-CHANGE       VALUE 'STOK'.
+             88 AUDIT-PRICE-CHANGE            VALUE 'PRIC'.
+             88 AUDIT-SUPPLIER-UPDATE         VALUE 'SUPP'.
+          05 AUDIT-EVENT-DATA             PIC X(100).
+          05 AUDIT-STOCK-EVENT REDEFINES AUDIT-EVENT-DATA.
+             10 AUDIT-STOCK-ITEM-REFERENCE     PIC 9(4).
+             10 AUDIT-DESCRIPTION               PIC X(40).
+             10 AUDIT-STOCK-LEVEL                PIC S9(4).
+             10 AUDIT-ORDER-QUANTITY             PIC 9(4).
+             10 FILLER                           PIC X(48).
+          05 AUDIT-PRICE-EVENT REDEFINES AUDIT-EVENT-DATA.
+             10 AUDIT-PRICE-ITEM-REFERENCE      PIC 9(4).
+             10 AUDIT-OLD-PRICE                  PIC 9(6)V99.
+             10 AUDIT-NEW-PRICE                  PIC 9(6)V99.
+             10 FILLER                           PIC X(80).
+          05 AUDIT-SUPPLIER-EVENT REDEFINES AUDIT-EVENT-DATA.
+             10 AUDIT-SUPPLIER-REFERENCE        PIC 9(6).
+             10 AUDIT-SUPPLIER-NAME              PIC X(40).
+             10 AUDIT-SUPPLIER-STATUS            PIC X(1).
+             10 FILLER                           PIC X(53).
