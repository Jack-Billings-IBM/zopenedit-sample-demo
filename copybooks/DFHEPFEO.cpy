@@ -0,0 +1,36 @@
+      ******************************************************************
+      * DFHEPFEO                                                       *
+      *                                                                 *
+      * CICS Event Processing - Event Processing Feature contextual    *
+      * header. This is the layout of the DFHEP.CCECONTEXT container   *
+      * that CICS Event Processing places on the channel passed to an  *
+      * event processing adapter/capture program.                      *
+      ******************************************************************
+       05 EPFE.
+      *    Context data
+          10 EPFE-CONTEXT-DATA.
+      *       Structure Identifier
+             15 EPFE-STRUCID            PIC X(4).
+                88 EPFE-STRUC-ID                      VALUE 'EPFE'.
+      *       Version
+             15 EPFE-VERSION            PIC X(4).
+                88 EPFE-VERSION-1                     VALUE '0001'.
+                88 EPFE-VERSION-2                     VALUE '0002'.
+      *       Event Binding Name
+             15 EPFE-EVENT-BINDING      PIC X(32).
+      *       Event Binding user tag
+             15 EPFE-EBUSERTAG          PIC X(8).
+      *       Business event name
+             15 EPFE-BUSINESSEVENT      PIC X(32).
+      *       Network UOW ID
+             15 EPFE-NETWORK-UOWID      PIC X(54).
+      *       Network Applid Qualifier Applid
+             15 EPFE-NETQUAL-APPLID     PIC X(17).
+      *       Date Time
+             15 EPFE-DATE-TIME          PIC X(29).
+      *       Capture Specification Name
+             15 EPFE-CS-NAME            PIC X(32).
+      *       Item count
+             15 EPFE-ITEMCOUNT          PIC S9(4) COMP.
+      *       Reserved
+             15 FILLER                  PIC X(14).
