@@ -0,0 +1,10 @@
+      ******************************************************************
+      * SUPPUPD                                                        *
+      *                                                                 *
+      * Supplier update event - copybook shape that KAFKAP transforms  *
+      * to JSON and publishes for a SupplierUpdate business event.     *
+      ******************************************************************
+       10 EPFE-DATE-TIME                  PIC X(29).
+       10 SUPPLIER-REFERENCE              PIC 9(6).
+       10 SUPPLIER-NAME                   PIC X(40).
+       10 SUPPLIER-STATUS                 PIC X(1).
