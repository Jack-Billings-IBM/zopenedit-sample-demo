@@ -0,0 +1,12 @@
+      ******************************************************************
+      * INSREQ                                                         *
+      *                                                                 *
+      * Stock item change event - this is the copybook shape that      *
+      * KAFKAP transforms to JSON and publishes for a StockItemChange  *
+      * business event.                                                *
+      ******************************************************************
+       10 EPFE-DATE-TIME                  PIC X(29).
+       10 STOCK-ITEM-REFERENCE            PIC 9(4).
+       10 DESCRIPTION                     PIC X(40).
+       10 STOCK-LEVEL                     PIC 9(4).
+       10 ORDER-QUANTITY                  PIC 9(4).
