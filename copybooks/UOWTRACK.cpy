@@ -0,0 +1,11 @@
+      ******************************************************************
+      * UOWTRACK                                                       *
+      *                                                                 *
+      * Recently-seen unit-of-work record - keyed by UOW-KEY, which is *
+      * the EPFE-NETWORK-UOWID of the event that was processed. Used   *
+      * by KAFKAP to detect a capture specification or adapter redrive *
+      * of a unit of work it has already published.                    *
+      ******************************************************************
+          05 UOW-KEY                     PIC X(54).
+          05 UOW-FIRST-SEEN-DATE-TIME    PIC X(29).
+          05 UOW-BUSINESSEVENT           PIC X(32).
