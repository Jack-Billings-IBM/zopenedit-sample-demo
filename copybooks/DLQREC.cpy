@@ -0,0 +1,17 @@
+      ******************************************************************
+      * DLQREC                                                         *
+      *                                                                 *
+      * Dead-letter record - written to the KAFKDLQ TS queue whenever  *
+      * TRANSFORM DATATOJSON or the PUTQ LINK fails, so a recovery      *
+      * transaction can replay the event later instead of it just       *
+      * being lost.                                                    *
+      ******************************************************************
+          05 DLQ-NETWORK-UOWID           PIC X(54).
+          05 DLQ-BUSINESSEVENT           PIC X(32).
+          05 DLQ-ERROR-SOURCE            PIC X(8).
+             88 DLQ-ERROR-IS-TRANSFORM        VALUE 'TRANSFRM'.
+             88 DLQ-ERROR-IS-PUTQ             VALUE 'PUTQLINK'.
+          05 DLQ-ERROR-RESP              PIC S9(8) COMP.
+          05 DLQ-ERROR-RESP2             PIC S9(8) COMP.
+          05 DLQ-ERROR-TEXT              PIC X(400).
+          05 DLQ-EVENT-DATA              PIC X(100).
