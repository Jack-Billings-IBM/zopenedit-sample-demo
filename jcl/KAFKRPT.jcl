@@ -0,0 +1,15 @@
+//KAFKRPT  JOB (ACCTNO),'EVENT RECON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  OVERNIGHT EVENT RECONCILIATION REPORT
+//*
+//*  RUNS AFTER THE ONLINE CICS DAY HAS ENDED. READS THE AUDITF
+//*  EVENT HISTORY FILE WRITTEN BY THE KAFKAP TRANSACTION DURING
+//*  THE DAY AND PRODUCES THE END-OF-DAY BALANCING REPORT.
+//*
+//STEP010  EXEC PGM=KAFKRPT
+//STEPLIB  DD DSN=PROD.KAFKAP.LOADLIB,DISP=SHR
+//AUDITF   DD DSN=PROD.KAFKAP.AUDITF,DISP=SHR
+//RPTOUT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//
