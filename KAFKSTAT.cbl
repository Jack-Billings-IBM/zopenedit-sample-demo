@@ -0,0 +1,168 @@
+       PROCESS CICS('cobol3,sp')
+       PROCESS ARITH(EXTEND) TRUNC(BIN) LIST MAP XREF RENT
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KAFKSTAT.
+      *****************************************************************
+      * MODULE NAME = KAFKSTAT                                        *
+      *                                                               *
+      * DESCRIPTIVE NAME = Event processing statistics inquiry        *
+      *                                                               *
+      *     This program is the companion inquiry transaction for     *
+      *     KAFKAP. KAFKAP posts its per-transaction counters to the  *
+      *     single fixed-key record on the STATCTL file (see the      *
+      *     STATREC copybook); this program reads that record and     *
+      *     displays it to the terminal that invoked it, so an        *
+      *     operator can see today's running totals for event         *
+      *     processing throughput without waiting for the overnight   *
+      *     reconciliation report.                                    *
+      *                                                               *
+      * NOTES :                                                       *
+      *  DEPENDENCIES = S/390                                         *
+      *  RESTRICTIONS = None                                          *
+      *  REGISTER CONVENTIONS = Normal                                *
+      *  MODULE TYPE = Executable                                     *
+      *  PROCESSOR = COBOL                                            *
+      *  ATTRIBUTES = Read only, Reentrant                            *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * CHANGE ACTIVITY :                                             *
+      *                                                               *
+      *  2026-08-08  APPMAINT  New program.                           *
+      *                                                               *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+       01 PROGRAM-WORKING-STORAGE.
+          03 RESP                   PIC S9(8) COMP.
+          03 RESP2                  PIC S9(8) COMP.
+
+       01 STAT-CONTROL-RECORD.
+          COPY STATREC.
+
+      *   Report line built up for the terminal
+       01 STATS-DISPLAY-LINES.
+          05 STATS-LINE-1.
+             10 FILLER               PIC X(20) VALUE
+                'KAFKAP EVENT STATS  '.
+             10 FILLER               PIC X(12) VALUE
+                'AS OF:      '.
+             10 SL1-DATE-TIME        PIC X(29).
+          05 STATS-LINE-2.
+             10 FILLER               PIC X(20) VALUE
+                'EVENTS PROCESSED....'.
+             10 SL2-EVENTS-PROCESSED PIC ZZZZZZZZ9.
+          05 STATS-LINE-3.
+             10 FILLER               PIC X(20) VALUE
+                'TRANSFORM ERRORS....'.
+             10 SL3-TRANSFORM-ERRORS PIC ZZZZZZZZ9.
+          05 STATS-LINE-4.
+             10 FILLER               PIC X(20) VALUE
+                'PUTQ LINK ERRORS....'.
+             10 SL4-PUTQ-ERRORS      PIC ZZZZZZZZ9.
+          05 STATS-LINE-5.
+             10 FILLER               PIC X(20) VALUE
+                'DUPLICATES SKIPPED..'.
+             10 SL5-DUPLICATES       PIC ZZZZZZZZ9.
+          05 STATS-LINE-6.
+             10 FILLER               PIC X(20) VALUE
+                'UNKNOWN ITEM NUMBERS'.
+             10 SL6-UNKNOWN-ITEMS    PIC ZZZZZZZZ9.
+          05 STATS-LINE-7.
+             10 FILLER               PIC X(20) VALUE
+                'INVALID NUMERICS....'.
+             10 SL7-INVALID-NUMERICS PIC ZZZZZZZZ9.
+          05 STATS-LINE-8.
+             10 FILLER               PIC X(20) VALUE
+                'UNKNOWN BUS. EVENTS.'.
+             10 SL8-UNKNOWN-EVENTS   PIC ZZZZZZZZ9.
+
+       01 NO-STATS-YET-MESSAGE   PIC X(40) VALUE
+          'NO KAFKAP STATISTICS RECORDED YET TODAY'.
+
+      ******************************************************************
+       LINKAGE SECTION.
+      ******************************************************************
+      *
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN-PROGRAM SECTION.
+      ******************************************************************
+      *
+           EXEC CICS READ FILE('STATCTL')
+                INTO (STAT-CONTROL-RECORD)
+                RIDFLD (STAT-KEY)
+                KEYLENGTH (LENGTH OF STAT-KEY)
+                RESP (RESP) RESP2 (RESP2)
+                END-EXEC.
+      *
+           EVALUATE RESP
+               WHEN DFHRESP(NORMAL)
+                   PERFORM BUILD-STATS-DISPLAY
+                   PERFORM SEND-STATS-DISPLAY
+               WHEN OTHER
+                   EXEC CICS SEND TEXT
+                        FROM (NO-STATS-YET-MESSAGE)
+                        LENGTH (LENGTH OF NO-STATS-YET-MESSAGE)
+                        ERASE
+                        END-EXEC
+           END-EVALUATE.
+      *
+           EXEC CICS RETURN
+                END-EXEC.
+      *
+       MAIN-PROGRAM-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+       BUILD-STATS-DISPLAY SECTION.
+      ******************************************************************
+      *
+           MOVE STAT-LAST-UPDATE-DATE-TIME TO SL1-DATE-TIME.
+           MOVE STAT-EVENTS-PROCESSED TO SL2-EVENTS-PROCESSED.
+           MOVE STAT-TRANSFORM-ERRORS TO SL3-TRANSFORM-ERRORS.
+           MOVE STAT-PUTQ-ERRORS TO SL4-PUTQ-ERRORS.
+           MOVE STAT-DUPLICATES-SKIPPED TO SL5-DUPLICATES.
+           MOVE STAT-UNKNOWN-ITEMS TO SL6-UNKNOWN-ITEMS.
+           MOVE STAT-INVALID-NUMERICS TO SL7-INVALID-NUMERICS.
+           MOVE STAT-UNKNOWN-BUS-EVENTS TO SL8-UNKNOWN-EVENTS.
+      *
+       BUILD-STATS-DISPLAY-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+       SEND-STATS-DISPLAY SECTION.
+      ******************************************************************
+      *
+           EXEC CICS SEND TEXT FROM(STATS-LINE-1)
+                LENGTH(LENGTH OF STATS-LINE-1) ERASE
+                END-EXEC.
+           EXEC CICS SEND TEXT FROM(STATS-LINE-2)
+                LENGTH(LENGTH OF STATS-LINE-2) ACCUM
+                END-EXEC.
+           EXEC CICS SEND TEXT FROM(STATS-LINE-3)
+                LENGTH(LENGTH OF STATS-LINE-3) ACCUM
+                END-EXEC.
+           EXEC CICS SEND TEXT FROM(STATS-LINE-4)
+                LENGTH(LENGTH OF STATS-LINE-4) ACCUM
+                END-EXEC.
+           EXEC CICS SEND TEXT FROM(STATS-LINE-5)
+                LENGTH(LENGTH OF STATS-LINE-5) ACCUM
+                END-EXEC.
+           EXEC CICS SEND TEXT FROM(STATS-LINE-6)
+                LENGTH(LENGTH OF STATS-LINE-6) ACCUM
+                END-EXEC.
+           EXEC CICS SEND TEXT FROM(STATS-LINE-7)
+                LENGTH(LENGTH OF STATS-LINE-7) ACCUM
+                END-EXEC.
+           EXEC CICS SEND TEXT FROM(STATS-LINE-8)
+                LENGTH(LENGTH OF STATS-LINE-8) ACCUM
+                END-EXEC.
+           EXEC CICS SEND PAGE
+                END-EXEC.
+      *
+       SEND-STATS-DISPLAY-EXIT.
+           EXIT.
