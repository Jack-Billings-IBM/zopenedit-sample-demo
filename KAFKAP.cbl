@@ -9,8 +9,8 @@
       *                                                               *
       *     This program will be passed a CICS channel in             *
       *     container-based (CCE) format. The CICS channel has a      *
-      *     collection of containers. The containers are:             *
-      *     DFHEP.CCECONTEXT, DFHEP.NAME.nnnnn, and DFHEP.DATA.nnnnn. *
+      *     collection of containers. The containers are:             *
+      *     DFHEP.CCECONTEXT, DFHEP.NAME.nnnnn, and DFHEP.DATA.nnnnn. *
       *     It will extract the EPFE-DATE-TIME value from the         *
       *     DFHE.CCECONTEXT container. The copybook DFHEPFEO in       *
       *     CTS560.CICS.SDFHCOB describes the CICS Event Processing   *
@@ -20,13 +20,33 @@
       *     starting with 00001. The DFHEP.NAME.nnnnn values are the  *
       *     information source names defined for an event capture.    *
       *     DFHEP.DATA.nnnnn is the data associated with each         *
-      *     information source name. The EPFE-DATE-TIME value and     *
-      *     DFHEP.DATA.nnnnn values will be placed in the INSREQ      *
-      *     copybook. Once all the data from the event is placed in   *
-      *     the INSREQ copybook, we will transform the data to JSON   *
-      *     format and put the data in a container named              *
-      *     JSON-DOCUMENT in a channel named TRANSFORM. We will then  *
-      *     pass that channel to the Java program PUTQ.               *
+      *     information source name. Which information source names  *
+      *     go to which target copybook field is driven by            *
+      *     FIELD-MAPPING-TABLE, keyed by business event and EPNAME,  *
+      *     so a new capture specification field can be onboarded by  *
+      *     adding a table row rather than by changing this program.  *
+      *                                                               *
+      *     The business event carried in EPFE-BUSINESSEVENT decides  *
+      *     which of the per-event-type copybooks (INSREQ, PRICECHG,  *
+      *     SUPPUPD) is built and which JSON shape is published.      *
+      *     Once all the data from the event is placed in the target  *
+      *     copybook, we transform the data to JSON format and put    *
+      *     the data in a container named JSON-document in a channel  *
+      *     named Transform. We then pass that channel to the Java    *
+      *     program PUTQ.                                             *
+      *                                                               *
+      *     Every event that is successfully transformed AND handed    *
+      *     off to PUTQ is also written to the AUDITF history file,    *
+      *     keyed by nothing in particular (it is an entry-sequenced   *
+      *     trail, not a lookup file), so the mainframe side has its   *
+      *     own record of what actually left for the queue - a         *
+      *     dead-lettered event never gets an AUDITF record. Events    *
+      *     that fail validation (unknown item number, non-numeric     *
+      *     quantity) are written to the SUSPENSE file instead of      *
+      *     being published, and events that fail TRANSFORM            *
+      *     DATATOJSON or the PUTQ LINK are written to the KAFKDLQ     *
+      *     dead-letter TS queue so the KAFKRCV recovery transaction   *
+      *     can replay them later.                                    *
       *                                                               *
       *     In order to keep this sample short and easy to understand *
       *     the recommended testing of CICS return codes has been     *
@@ -48,6 +68,20 @@
       *                                                               *
       * CHANGE ACTIVITY :                                             *
       *                                                               *
+      *  2026-08-08  APPMAINT  Drive the PROCESS-DATA-ITEM loop off   *
+      *                        the real EPFE-ITEMCOUNT instead of a   *
+      *                        hardcoded test value of 4.             *
+      *  2026-08-08  APPMAINT  Replaced the hardcoded EPNAME IF chain *
+      *                        with a table-driven field mapping.     *
+      *  2026-08-08  APPMAINT  Added the AUDITF event history file.   *
+      *  2026-08-08  APPMAINT  Added dead-letter handling for failed  *
+      *                        TRANSFORM/PUTQ, item master lookup for *
+      *                        Stock-Item-Reference, UOW-keyed        *
+      *                        duplicate detection, business-event    *
+      *                        routing to per-event-type copybooks,   *
+      *                        numeric edit-checking with a suspense  *
+      *                        file, and statistics counters for the  *
+      *                        KAFKSTAT inquiry transaction.          *
       *                                                               *
       *****************************************************************
        ENVIRONMENT DIVISION.
@@ -74,55 +108,142 @@
              88 RECOVERABILITY-NO        VALUE dfhvalue (NOTRECOVABLE).
           03 ITEMNUM                PIC 9(5).
 
+      *   Switches for the current event being processed
+       01 EVENT-SWITCHES.
+          03 CURRENT-EVENT-TYPE          PIC X(4).
+             88 CURRENT-EVENT-IS-STOCK        VALUE 'STOK'.
+             88 CURRENT-EVENT-IS-PRICE        VALUE 'PRIC'.
+             88 CURRENT-EVENT-IS-SUPPLIER     VALUE 'SUPP'.
+          03 EVENT-STATUS-SWITCH         PIC X(1) VALUE 'O'.
+             88 EVENT-OK                      VALUE 'O'.
+             88 EVENT-NUMERIC-INVALID         VALUE 'N'.
+             88 EVENT-UNKNOWN-ITEM            VALUE 'U'.
+          03 DUPLICATE-UOW-SWITCH        PIC X(1) VALUE 'N'.
+             88 SW-DUPLICATE-UOW              VALUE 'Y'.
+             88 SW-NOT-DUPLICATE-UOW          VALUE 'N'.
+          03 TRANSFORM-STATUS-SWITCH     PIC X(1) VALUE 'O'.
+             88 SW-TRANSFORM-FAILED           VALUE 'F'.
+             88 SW-TRANSFORM-OK               VALUE 'O'.
+          03 PUTQ-STATUS-SWITCH          PIC X(1) VALUE 'O'.
+             88 SW-PUTQ-FAILED                VALUE 'F'.
+             88 SW-PUTQ-OK                    VALUE 'O'.
+          03 MAPPING-FOUND-SWITCH        PIC X(1) VALUE 'N'.
+             88 MAPPING-FOUND                 VALUE 'Y'.
+             88 MAPPING-NOT-FOUND             VALUE 'N'.
+
+      *   This transaction's contribution to the STATCTL counters -
+      *   accumulated here and posted once in UPDATE-STATISTICS-FILE
+      *   so we only READ UPDATE/REWRITE the control record one time.
+       01 TRANSACTION-COUNTERS.
+          03 TXN-EVENTS-PROCESSED        PIC S9(4) COMP-3 VALUE 0.
+          03 TXN-TRANSFORM-ERRORS        PIC S9(4) COMP-3 VALUE 0.
+          03 TXN-PUTQ-ERRORS             PIC S9(4) COMP-3 VALUE 0.
+          03 TXN-DUPLICATES-SKIPPED      PIC S9(4) COMP-3 VALUE 0.
+          03 TXN-UNKNOWN-ITEMS           PIC S9(4) COMP-3 VALUE 0.
+          03 TXN-INVALID-NUMERICS        PIC S9(4) COMP-3 VALUE 0.
+          03 TXN-UNKNOWN-BUS-EVENTS      PIC S9(4) COMP-3 VALUE 0.
+
        01 CONTAINER-DATA.
           10 C-Stock-Item-Reference            PIC x(5).
           10 C-Stock-level                     PIC x(5).
           10 C-Order-quantity                  PIC x(5).
-          10 C-Description                     PIC x(40).
+          10 C-Price-Item-Reference            PIC x(5).
+          10 C-Old-Price                       PIC x(9).
+          10 C-New-Price                       PIC x(9).
+          10 GENERIC-CONTAINER-VALUE           PIC x(40).
+
+      *   Working fields used to strip and edit a container value
+      *   before it is moved to its target copybook field
+       01 FIELD-EDIT-WORKING-STORAGE.
+          03 STRIPPED-VALUE              PIC X(40).
+          03 STRIPPED-LEN                PIC S9(4) COMP.
+          03 PRICE-NUMERIC-WORK          PIC 9(8).
+
+      *   Table-driven map of information source name to target
+      *   copybook field, keyed by business event and EPNAME. New
+      *   information sources are onboarded by adding a row here
+      *   instead of changing PROCESS-DATA-ITEM.
+      *      col 1-4   FM-EVENT-TYPE    business event code
+      *      col 5-36  FM-EPNAME        information source name
+      *      col 37-39 FM-CONTAINER-LEN bytes to GET from the
+      *                                 DFHEP.DATA.nnnnn container
+      *      col 40    FM-STRIP-LEAD    Y = discard leading byte
+      *      col 41-42 FM-TARGET-CODE   target field identifier
+      *      col 43    FM-NUMERIC-EDIT  Y = must edit-check numeric
+       01 FIELD-MAPPING-TABLE-DATA.
+          05 FILLER PIC X(43)
+             VALUE 'STOKStock_item_reference            005Y01N'.
+          05 FILLER PIC X(43)
+             VALUE 'STOKDescription                     040N02N'.
+          05 FILLER PIC X(43)
+             VALUE 'STOKStock_level                     005Y03Y'.
+          05 FILLER PIC X(43)
+             VALUE 'STOKOrder_quantity                  005Y04Y'.
+          05 FILLER PIC X(43)
+             VALUE 'PRICStock_item_reference            005Y05N'.
+          05 FILLER PIC X(43)
+             VALUE 'PRICOld_price                       009Y06Y'.
+          05 FILLER PIC X(43)
+             VALUE 'PRICNew_price                       009Y07Y'.
+          05 FILLER PIC X(43)
+             VALUE 'SUPPSupplier_reference              007Y08N'.
+          05 FILLER PIC X(43)
+             VALUE 'SUPPSupplier_name                   040N09N'.
+          05 FILLER PIC X(43)
+             VALUE 'SUPPSupplier_status                 001N10N'.
+       01 FIELD-MAPPING-TABLE REDEFINES FIELD-MAPPING-TABLE-DATA.
+          05 FIELD-MAP-ENTRY OCCURS 10 TIMES INDEXED BY FM-IDX.
+             10 FM-EVENT-TYPE          PIC X(4).
+             10 FM-EPNAME              PIC X(32).
+             10 FM-CONTAINER-LEN       PIC 9(3).
+             10 FM-STRIP-LEAD          PIC X(1).
+                88 FM-STRIP-LEADING-BYTE     VALUE 'Y'.
+             10 FM-TARGET-CODE         PIC 9(2).
+             10 FM-NUMERIC-EDIT        PIC X(1).
+                88 FM-REQUIRES-NUMERIC-EDIT  VALUE 'Y'.
 
       *   Copy INSREQ copybook that we will copy the event data to
        01 INSREQ-COPYBOOK.
           COPY INSREQ.
 
-      *10 epfe-date-time                  PIC x(29).
-      *10 stock-item-reference            PIC 9(4).
-      *10 description                     PIC x(40)
-      *10 stock-level                     PIC 9(4).
-      *10 order-quantity                  PIC 9(4).
+      *   Copy the per-event-type copybooks that KAFKAP can publish
+       01 PRICECHG-COPYBOOK.
+          COPY PRICECHG.
+
+       01 SUPPUPD-COPYBOOK.
+          COPY SUPPUPD.
 
       *   Copy the DFHEPFEO copybook that has the event context data
        01 EPCONTEXT-COPYBOOK.
           COPY DFHEPFEO.
 
-      *10 EPFE.
-      *   Context data
-      *   15 EPFE-CONTEXT-DATA.
-      *     Structure Identifier
-      *     20 EPFE-STRUCID            PIC X(4).
-      *       88 EPFE-STRUC-ID                      VALUE 'EPFE'.
-      *     Version
-      *     20 EPFE-VERSION            PIC X(4).
-      *       88 EPFE-VERSION-1                     VALUE '0001'.
-      *       88 EPFE-VERSION-2                     VALUE '0002'.
-      *     Event Binding Name
-      *     20 EPFE-EVENT-BINDING      PIC X(32).
-      *     Event Binding user tag
-      *     20 EPFE-EBUSERTAG          PIC X(8).
-      *     Business event name
-      *     20 EPFE-BUSINESSEVENT      PIC X(32).
-      *     Network UOW ID
-      *     20 EPFE-NETWORK-UOWID      PIC X(54).
-      *     Network Applid Qualifier Applid
-      *     20 EPFE-NETQUAL-APPLID     PIC X(17).
-      *     Date Time
-      *     20 EPFE-DATE-TIME          PIC X(29).
-      *     Capture Specification Name
-      *     20 EPFE-CS-NAME            PIC X(32).
-      *     Item count                                         @R145050A
-      *     20 EPFE-ITEMCOUNT          PIC s9(4) COMP.
-      *     Reserved                                           @R145050C
-      *     20 FILLER                  PIC X(14).
+      *   Copy the item master, UOW tracking, audit, exception,
+      *   dead-letter and statistics record layouts
+       01 ITEM-MASTER-RECORD.
+          COPY ITEMMSTR.
 
+       01 UOW-TRACK-RECORD.
+          COPY UOWTRACK.
+
+       01 AUDIT-RECORD.
+          COPY AUDITREC.
+
+       01 EXCEPTION-RECORD.
+          COPY EXCPTREC.
+
+       01 DEAD-LETTER-RECORD.
+          COPY DLQREC.
+
+       01 STAT-CONTROL-RECORD.
+          COPY STATREC.
+
+      *   Common staging area used to hand the current event's
+      *   copybook bytes to TRANSFORM-DATA-TO-JSON regardless of
+      *   which business event built them
+       01 TRANSFORM-WORKING-FIELDS.
+          03 TRANSFORM-SOURCE-AREA       PIC X(100).
+          03 TRANSFORM-SOURCE-LEN        PIC S9(8) COMP.
+          03 TRANSFORMER-NAME            PIC X(8).
 
        77  NO-PAYLOAD    PIC X(15) VALUE 'NO PAYLOAD DATA'.
 
@@ -165,18 +286,22 @@
       *
            PERFORM INITIAL-PROCESSING.
       *
-      *    Process the event data items
-           PERFORM PROCESS-DATA-ITEM
-              VARYING ITEMNUM FROM 1 BY 1
-              UNTIL ITEMNUM > EPFE-ITEMCOUNT.
-
-      *    Transform event data to JSON format
-           PERFORM TRANSFORM-DATA-TO-JSON.
-
-      *    Call PUTQ Java program with JSON formatted data in          *
-      *    CHANNEL-NAME                                                *
-           EXEC CICS LINK PROGRAM('PUTQ') CHANNEL(CHANNEL-NAME)
-                END-EXEC.
+      *    Route on the business event - each business event type has
+      *    its own target copybook and its own JSON shape.
+           EVALUATE TRUE
+               WHEN CURRENT-EVENT-IS-STOCK
+                   PERFORM PROCESS-STOCK-ITEM-EVENT
+               WHEN CURRENT-EVENT-IS-PRICE
+                   PERFORM PROCESS-PRICE-CHANGE-EVENT
+               WHEN CURRENT-EVENT-IS-SUPPLIER
+                   PERFORM PROCESS-SUPPLIER-UPDATE-EVENT
+               WHEN OTHER
+                   PERFORM PROCESS-UNKNOWN-EVENT
+           END-EVALUATE.
+      *
+      *    Post this transaction's counters to the STATCTL control
+      *    record for the KAFKSTAT inquiry transaction.
+           PERFORM UPDATE-STATISTICS-FILE.
       *
       *    Return to caller
            EXEC CICS RETURN
@@ -195,28 +320,248 @@
                 INTO (EPCONTEXT-COPYBOOK)
                 FLENGTH(EPCONTEXTLENGTH)
                 END-EXEC.
-
-      *    Copy the date and time of event to copybook
-           MOVE EPFE-DATE-TIME OF EPCONTEXT-COPYBOOK
-              TO EPFE-DATE-TIME OF INSREQ-COPYBOOK.
-      *    Just for testing
-
-           COMPUTE EPFE-ITEMCOUNT = 4.
+      *
+      *    EPFE-ITEMCOUNT is delivered by DFHEP.CCECONTEXT itself -
+      *    the PROCESS-DATA-ITEM loop in each PROCESS-xxx-EVENT
+      *    paragraph drives off this real count so capture
+      *    specifications with more or fewer than 4 information
+      *    sources are handled correctly.
+      *
+           MOVE 1 TO TXN-EVENTS-PROCESSED.
+           MOVE SPACES TO CURRENT-EVENT-TYPE.
+           EVALUATE EPFE-BUSINESSEVENT OF EPCONTEXT-COPYBOOK
+               WHEN 'StockItemChange'
+                   MOVE 'STOK' TO CURRENT-EVENT-TYPE
+               WHEN 'PriceChange'
+                   MOVE 'PRIC' TO CURRENT-EVENT-TYPE
+               WHEN 'SupplierUpdate'
+                   MOVE 'SUPP' TO CURRENT-EVENT-TYPE
+               WHEN OTHER
+                   MOVE 'UNKN' TO CURRENT-EVENT-TYPE
+           END-EVALUATE.
+      *
+      *    A redriven unit of work is skipped further down the line,
+      *    but we always need to know up front whether this one has
+      *    already been seen.
+           PERFORM CHECK-DUPLICATE-UOW.
       *
        INITIAL-PROCESSING-EXIT.
            EXIT.
       *
+      ******************************************************************
+       CHECK-DUPLICATE-UOW SECTION.
+      ******************************************************************
+      *
+      *    Look up the event's EPFE-NETWORK-UOWID in the UOWKSDS KSDS
+      *    of recently-seen units of work. A hit means this UOW has
+      *    already been transformed and published once today, so the
+      *    event is skipped rather than published a second time.
+      *    Not finding it here only means this event has not already
+      *    been published - RECORD-UOW-SEEN is not performed until
+      *    the event actually clears TRANSFORM/PUTQ, further down in
+      *    each PROCESS-xxx-EVENT paragraph, so an event that instead
+      *    ends up on SUSPENSE or KAFKDLQ is not marked seen and can
+      *    still be resubmitted.
+      *
+           EXEC CICS READ FILE('UOWKSDS')
+                INTO (UOW-TRACK-RECORD)
+                RIDFLD (EPFE-NETWORK-UOWID OF EPCONTEXT-COPYBOOK)
+                KEYLENGTH (LENGTH OF UOW-KEY)
+                RESP (RESP) RESP2 (RESP2)
+                END-EXEC.
+      *
+           EVALUATE RESP
+               WHEN DFHRESP(NORMAL)
+                   SET SW-DUPLICATE-UOW TO TRUE
+                   ADD 1 TO TXN-DUPLICATES-SKIPPED
+               WHEN DFHRESP(NOTFND)
+                   SET SW-NOT-DUPLICATE-UOW TO TRUE
+               WHEN OTHER
+                   SET SW-NOT-DUPLICATE-UOW TO TRUE
+           END-EVALUATE.
+      *
+       CHECK-DUPLICATE-UOW-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+       RECORD-UOW-SEEN SECTION.
+      ******************************************************************
+      *
+      *    Performed only after an event has actually been transformed
+      *    and handed off to PUTQ (see the PROCESS-xxx-EVENT
+      *    paragraphs) - never unconditionally from CHECK-DUPLICATE-UOW
+      *    - so a redriven event that failed validation or PUTQ the
+      *    first time around is not permanently locked out by its own
+      *    first, unsuccessful attempt.
+      *
+      *    Housekeeping to purge UOWKSDS entries older than the
+      *    retention window is done by the overnight batch suite, not
+      *    by this transaction.
+      *
+           MOVE EPFE-NETWORK-UOWID OF EPCONTEXT-COPYBOOK TO UOW-KEY.
+           MOVE EPFE-DATE-TIME OF EPCONTEXT-COPYBOOK
+              TO UOW-FIRST-SEEN-DATE-TIME.
+           MOVE EPFE-BUSINESSEVENT OF EPCONTEXT-COPYBOOK
+              TO UOW-BUSINESSEVENT.
+           EXEC CICS WRITE FILE('UOWKSDS')
+                FROM (UOW-TRACK-RECORD)
+                RIDFLD (UOW-KEY)
+                KEYLENGTH (LENGTH OF UOW-KEY)
+                RESP (RESP) RESP2 (RESP2)
+                END-EXEC.
+      *
+           IF RESP NOT = DFHRESP(NORMAL)
+               DISPLAY 'KAFKAP - WRITE TO UOWKSDS FAILED, RESP='
+                  RESP ' RESP2=' RESP2
+           END-IF.
+      *
+       RECORD-UOW-SEEN-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+       PROCESS-STOCK-ITEM-EVENT SECTION.
+      ******************************************************************
+      *
+           IF SW-DUPLICATE-UOW
+               GO TO PROCESS-STOCK-ITEM-EVENT-EXIT
+           END-IF.
+      *
+           SET EVENT-OK TO TRUE.
+           PERFORM PROCESS-DATA-ITEM
+              VARYING ITEMNUM FROM 1 BY 1
+              UNTIL ITEMNUM > EPFE-ITEMCOUNT OF EPCONTEXT-COPYBOOK.
+      *
+      *    Stock-Item-Reference is only worth looking up against the
+      *    item master if the quantities on the event were clean.
+           IF EVENT-OK
+               PERFORM VALIDATE-ITEM-MASTER
+           END-IF.
+      *
+           EVALUATE TRUE
+               WHEN EVENT-NUMERIC-INVALID OR EVENT-UNKNOWN-ITEM
+                   PERFORM WRITE-EXCEPTION-RECORD
+               WHEN EVENT-OK
+                   PERFORM PUT-STOCK-COPYBOOK-CONTAINER
+                   PERFORM TRANSFORM-DATA-TO-JSON
+                   IF SW-TRANSFORM-OK
+                       PERFORM LINK-PUTQ-PROGRAM
+                   END-IF
+                   IF SW-TRANSFORM-OK AND SW-PUTQ-OK
+                       PERFORM WRITE-AUDIT-RECORD
+                       PERFORM RECORD-UOW-SEEN
+                   END-IF
+           END-EVALUATE.
+      *
+       PROCESS-STOCK-ITEM-EVENT-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+       PROCESS-PRICE-CHANGE-EVENT SECTION.
+      ******************************************************************
+      *
+           IF SW-DUPLICATE-UOW
+               GO TO PROCESS-PRICE-CHANGE-EVENT-EXIT
+           END-IF.
+      *
+           SET EVENT-OK TO TRUE.
+           PERFORM PROCESS-DATA-ITEM
+              VARYING ITEMNUM FROM 1 BY 1
+              UNTIL ITEMNUM > EPFE-ITEMCOUNT OF EPCONTEXT-COPYBOOK.
+      *
+           EVALUATE TRUE
+               WHEN EVENT-NUMERIC-INVALID
+                   PERFORM WRITE-EXCEPTION-RECORD
+               WHEN EVENT-OK
+                   PERFORM PUT-PRICE-COPYBOOK-CONTAINER
+                   PERFORM TRANSFORM-DATA-TO-JSON
+                   IF SW-TRANSFORM-OK
+                       PERFORM LINK-PUTQ-PROGRAM
+                   END-IF
+                   IF SW-TRANSFORM-OK AND SW-PUTQ-OK
+                       PERFORM WRITE-AUDIT-RECORD
+                       PERFORM RECORD-UOW-SEEN
+                   END-IF
+           END-EVALUATE.
+      *
+       PROCESS-PRICE-CHANGE-EVENT-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+       PROCESS-SUPPLIER-UPDATE-EVENT SECTION.
+      ******************************************************************
+      *
+           IF SW-DUPLICATE-UOW
+               GO TO PROCESS-SUPPLIER-UPDATE-EVENT-EXIT
+           END-IF.
+      *
+           PERFORM PROCESS-DATA-ITEM
+              VARYING ITEMNUM FROM 1 BY 1
+              UNTIL ITEMNUM > EPFE-ITEMCOUNT OF EPCONTEXT-COPYBOOK.
+      *
+           PERFORM PUT-SUPPLIER-COPYBOOK-CONTAINER.
+           PERFORM TRANSFORM-DATA-TO-JSON.
+           IF SW-TRANSFORM-OK
+               PERFORM LINK-PUTQ-PROGRAM
+           END-IF.
+           IF SW-TRANSFORM-OK AND SW-PUTQ-OK
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM RECORD-UOW-SEEN
+           END-IF.
+      *
+       PROCESS-SUPPLIER-UPDATE-EVENT-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+       PROCESS-UNKNOWN-EVENT SECTION.
+      ******************************************************************
+      *
+      *    EPFE-BUSINESSEVENT does not match a business event this
+      *    program knows how to shape. Count it and leave it alone
+      *    rather than mangling it into the stock-item JSON shape.
+      *
+           ADD 1 TO TXN-UNKNOWN-BUS-EVENTS.
+           DISPLAY 'KAFKAP - UNRECOGNIZED BUSINESS EVENT: '
+              EPFE-BUSINESSEVENT OF EPCONTEXT-COPYBOOK.
+      *
+       PROCESS-UNKNOWN-EVENT-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+       VALIDATE-ITEM-MASTER SECTION.
+      ******************************************************************
+      *
+      *    Confirm the captured Stock-Item-Reference is a real catalog
+      *    item before we let the event go any further.
+      *
+           EXEC CICS READ FILE('ITEMMSTR')
+                INTO (ITEM-MASTER-RECORD)
+                RIDFLD (STOCK-ITEM-REFERENCE OF INSREQ-COPYBOOK)
+                KEYLENGTH (LENGTH OF IM-STOCK-ITEM-REFERENCE)
+                RESP (RESP) RESP2 (RESP2)
+                END-EXEC.
+      *
+           EVALUATE RESP
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN OTHER
+                   SET EVENT-UNKNOWN-ITEM TO TRUE
+                   ADD 1 TO TXN-UNKNOWN-ITEMS
+           END-EVALUATE.
+      *
+       VALIDATE-ITEM-MASTER-EXIT.
+           EXIT.
+      *
       ******************************************************************
        PROCESS-DATA-ITEM SECTION.
       ******************************************************************
       *
-      *    Build the data container name: DFHEP.DATA.nnnnn
+      *    Build the name container name: DFHEP.NAME.nnnnn
            STRING 'DFHEP.NAME.' DELIMITED BY SIZE
                   ITEMNUM DELIMITED BY SIZE
               INTO CONTAINERNAME
            END-STRING.
 
-      *    Obtain the DFHEP.DATA.nnnnn container - if present
+      *    Obtain the DFHEP.NAME.nnnnn container - if present
            MOVE LENGTH OF EPNAME TO EPNAMELENGTH.
            EXEC CICS GET CONTAINER(CONTAINERNAME)
                 INTO (EPNAME)
@@ -229,88 +574,291 @@
               INTO CONTAINERNAME
            END-STRING.
 
-           IF EPNAME(1:EPNAMELENGTH) = 'Stock_item_reference'
-                MOVE LENGTH OF C-STOCK-ITEM-REFERENCE TO EPVALUELENGTH
-                EXEC CICS GET CONTAINER(CONTAINERNAME)
-                    INTO (C-STOCK-ITEM-REFERENCE)
-                    FLENGTH(EPVALUELENGTH)
-                    RESP(RESP) RESP2(RESP2)
-                END-EXEC
-                SUBTRACT 1 FROM EPVALUELENGTH
-                MOVE C-STOCK-ITEM-REFERENCE(2:EPVALUELENGTH)
-                    TO STOCK-ITEM-REFERENCE OF INSREQ-COPYBOOK
-           END-IF.
-
-           IF EPNAME(1:EPNAMELENGTH) = 'Description'
-                MOVE LENGTH OF C-DESCRIPTION TO EPVALUELENGTH
-                EXEC CICS GET CONTAINER(CONTAINERNAME)
-                    INTO (C-DESCRIPTION)
-                    FLENGTH(EPVALUELENGTH)
-                    RESP(RESP) RESP2(RESP2)
-                END-EXEC
-                MOVE C-DESCRIPTION(1:EPVALUELENGTH)
-                    TO DESCRIPTION OF INSREQ-COPYBOOK
+      *    Look this information source name up in the field mapping
+      *    table for the business event we are currently processing.
+           SET MAPPING-NOT-FOUND TO TRUE.
+           SET FM-IDX TO 1.
+           SEARCH FIELD-MAP-ENTRY
+               AT END
+                   SET MAPPING-NOT-FOUND TO TRUE
+               WHEN FM-EVENT-TYPE(FM-IDX) = CURRENT-EVENT-TYPE
+                    AND FM-EPNAME(FM-IDX) (1:EPNAMELENGTH) =
+                        EPNAME (1:EPNAMELENGTH)
+                   SET MAPPING-FOUND TO TRUE
+           END-SEARCH.
+      *
+           IF MAPPING-NOT-FOUND
+               GO TO PROCESS-DATA-ITEM-EXIT
            END-IF.
-
-           IF EPNAME(1:EPNAMELENGTH) = 'Stock_level'
-                MOVE LENGTH OF C-STOCK-LEVEL TO EPVALUELENGTH
-                EXEC CICS GET CONTAINER(CONTAINERNAME)
-                    INTO (C-STOCK-LEVEL)
-                    FLENGTH(EPVALUELENGTH)
-                    RESP(RESP) RESP2(RESP2)
-                END-EXEC
-                SUBTRACT 1 FROM EPVALUELENGTH
-                MOVE C-STOCK-LEVEL(2:EPVALUELENGTH)
-                    TO STOCK-LEVEL OF INSREQ-COPYBOOK
+      *
+           MOVE FM-CONTAINER-LEN(FM-IDX) TO EPVALUELENGTH.
+           EXEC CICS GET CONTAINER(CONTAINERNAME)
+                INTO (GENERIC-CONTAINER-VALUE)
+                FLENGTH(EPVALUELENGTH)
+                RESP(RESP) RESP2(RESP2)
+                END-EXEC.
+      *
+           IF FM-STRIP-LEADING-BYTE(FM-IDX)
+               COMPUTE STRIPPED-LEN = FM-CONTAINER-LEN(FM-IDX) - 1
+               MOVE GENERIC-CONTAINER-VALUE(2:STRIPPED-LEN)
+                   TO STRIPPED-VALUE
+           ELSE
+               MOVE FM-CONTAINER-LEN(FM-IDX) TO STRIPPED-LEN
+               MOVE GENERIC-CONTAINER-VALUE(1:STRIPPED-LEN)
+                   TO STRIPPED-VALUE
            END-IF.
-
-           IF EPNAME(1:EPNAMELENGTH) = 'Order_quantity'
-                MOVE LENGTH OF C-ORDER-QUANTITY TO EPVALUELENGTH
-                EXEC CICS GET CONTAINER(CONTAINERNAME)
-                    INTO (C-ORDER-QUANTITY)
-                    FLENGTH(EPVALUELENGTH)
-                    RESP(RESP) RESP2(RESP2)
-                END-EXEC
-                SUBTRACT 1 FROM EPVALUELENGTH
-                MOVE C-ORDER-QUANTITY(2:EPVALUELENGTH)
-                    TO ORDER-QUANTITY OF INSREQ-COPYBOOK
+      *
+      *    Keep the raw container bytes around too - if the event
+      *    ends up on the suspense file, that is what gets written.
+           EVALUATE FM-TARGET-CODE(FM-IDX)
+               WHEN 01
+                   MOVE GENERIC-CONTAINER-VALUE(1:5)
+                       TO C-STOCK-ITEM-REFERENCE
+               WHEN 03
+                   MOVE GENERIC-CONTAINER-VALUE(1:5) TO C-STOCK-LEVEL
+               WHEN 04
+                   MOVE GENERIC-CONTAINER-VALUE(1:5) TO C-ORDER-QUANTITY
+               WHEN 05
+                   MOVE GENERIC-CONTAINER-VALUE(1:5)
+                       TO C-PRICE-ITEM-REFERENCE
+               WHEN 06
+                   MOVE GENERIC-CONTAINER-VALUE(1:9) TO C-OLD-PRICE
+               WHEN 07
+                   MOVE GENERIC-CONTAINER-VALUE(1:9) TO C-NEW-PRICE
+           END-EVALUATE.
+      *
+           IF FM-REQUIRES-NUMERIC-EDIT(FM-IDX)
+               IF STRIPPED-VALUE(1:STRIPPED-LEN) IS NOT NUMERIC
+                   SET EVENT-NUMERIC-INVALID TO TRUE
+                   ADD 1 TO TXN-INVALID-NUMERICS
+                   GO TO PROCESS-DATA-ITEM-EXIT
+               END-IF
            END-IF.
-
+      *
+           EVALUATE FM-TARGET-CODE(FM-IDX)
+               WHEN 01
+                   MOVE STRIPPED-VALUE(1:STRIPPED-LEN)
+                       TO STOCK-ITEM-REFERENCE OF INSREQ-COPYBOOK
+               WHEN 02
+                   MOVE STRIPPED-VALUE(1:STRIPPED-LEN)
+                       TO DESCRIPTION OF INSREQ-COPYBOOK
+               WHEN 03
+                   MOVE STRIPPED-VALUE(1:STRIPPED-LEN)
+                       TO STOCK-LEVEL OF INSREQ-COPYBOOK
+               WHEN 04
+                   MOVE STRIPPED-VALUE(1:STRIPPED-LEN)
+                       TO ORDER-QUANTITY OF INSREQ-COPYBOOK
+               WHEN 05
+                   MOVE STRIPPED-VALUE(1:STRIPPED-LEN)
+                       TO STOCK-ITEM-REFERENCE OF PRICECHG-COPYBOOK
+               WHEN 06
+                   MOVE STRIPPED-VALUE(1:STRIPPED-LEN)
+                       TO PRICE-NUMERIC-WORK
+                   DIVIDE PRICE-NUMERIC-WORK BY 100
+                       GIVING OLD-PRICE OF PRICECHG-COPYBOOK
+               WHEN 07
+                   MOVE STRIPPED-VALUE(1:STRIPPED-LEN)
+                       TO PRICE-NUMERIC-WORK
+                   DIVIDE PRICE-NUMERIC-WORK BY 100
+                       GIVING NEW-PRICE OF PRICECHG-COPYBOOK
+               WHEN 08
+                   MOVE STRIPPED-VALUE(1:STRIPPED-LEN)
+                       TO SUPPLIER-REFERENCE OF SUPPUPD-COPYBOOK
+               WHEN 09
+                   MOVE STRIPPED-VALUE(1:STRIPPED-LEN)
+                       TO SUPPLIER-NAME OF SUPPUPD-COPYBOOK
+               WHEN 10
+                   MOVE STRIPPED-VALUE(1:STRIPPED-LEN)
+                       TO SUPPLIER-STATUS OF SUPPUPD-COPYBOOK
+           END-EVALUATE.
       *
        PROCESS-DATA-ITEM-EXIT.
            EXIT.
+      ******************************************************************
+       WRITE-AUDIT-RECORD SECTION.
+      ******************************************************************
+      *
+      *    Persist the completed event, so we can reconcile what left
+      *    the mainframe against what arrived in the queue.
+      *
+           MOVE EPFE-NETWORK-UOWID OF EPCONTEXT-COPYBOOK
+              TO AUDIT-NETWORK-UOWID.
+           MOVE EPFE-BUSINESSEVENT OF EPCONTEXT-COPYBOOK
+              TO AUDIT-BUSINESSEVENT.
+           MOVE EPFE-CS-NAME OF EPCONTEXT-COPYBOOK TO AUDIT-CS-NAME.
+           MOVE EPFE-DATE-TIME OF EPCONTEXT-COPYBOOK TO AUDIT-DATE-TIME.
+           MOVE CURRENT-EVENT-TYPE TO AUDIT-EVENT-TYPE.
+      *
+           EVALUATE TRUE
+               WHEN CURRENT-EVENT-IS-STOCK
+                   MOVE STOCK-ITEM-REFERENCE OF INSREQ-COPYBOOK
+                       TO AUDIT-STOCK-ITEM-REFERENCE
+                   MOVE DESCRIPTION OF INSREQ-COPYBOOK
+                       TO AUDIT-DESCRIPTION
+                   MOVE STOCK-LEVEL OF INSREQ-COPYBOOK
+                       TO AUDIT-STOCK-LEVEL
+                   MOVE ORDER-QUANTITY OF INSREQ-COPYBOOK
+                       TO AUDIT-ORDER-QUANTITY
+               WHEN CURRENT-EVENT-IS-PRICE
+                   MOVE STOCK-ITEM-REFERENCE OF PRICECHG-COPYBOOK
+                       TO AUDIT-PRICE-ITEM-REFERENCE
+                   MOVE OLD-PRICE OF PRICECHG-COPYBOOK
+                       TO AUDIT-OLD-PRICE
+                   MOVE NEW-PRICE OF PRICECHG-COPYBOOK
+                       TO AUDIT-NEW-PRICE
+               WHEN CURRENT-EVENT-IS-SUPPLIER
+                   MOVE SUPPLIER-REFERENCE OF SUPPUPD-COPYBOOK
+                       TO AUDIT-SUPPLIER-REFERENCE
+                   MOVE SUPPLIER-NAME OF SUPPUPD-COPYBOOK
+                       TO AUDIT-SUPPLIER-NAME
+                   MOVE SUPPLIER-STATUS OF SUPPUPD-COPYBOOK
+                       TO AUDIT-SUPPLIER-STATUS
+           END-EVALUATE.
+      *
+           EXEC CICS WRITE FILE('AUDITF')
+                FROM (AUDIT-RECORD)
+                RESP (RESP) RESP2 (RESP2)
+                END-EXEC.
+      *
+           IF RESP NOT = DFHRESP(NORMAL)
+               DISPLAY 'KAFKAP - WRITE TO AUDITF FAILED, RESP='
+                  RESP ' RESP2=' RESP2
+           END-IF.
+      *
+       WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+       WRITE-EXCEPTION-RECORD SECTION.
+      ******************************************************************
+      *
+      *    An unknown item number or a non-numeric quantity or price
+      *    keeps the event off the queue. Write it to SUSPENSE so
+      *    someone can fix it up and resubmit it rather than losing
+      *    it outright.
+      *
+           MOVE EPFE-NETWORK-UOWID OF EPCONTEXT-COPYBOOK
+              TO EXCP-NETWORK-UOWID.
+           MOVE EPFE-BUSINESSEVENT OF EPCONTEXT-COPYBOOK
+              TO EXCP-BUSINESSEVENT.
+           MOVE EPFE-DATE-TIME OF EPCONTEXT-COPYBOOK TO EXCP-DATE-TIME.
+           MOVE CURRENT-EVENT-TYPE TO EXCP-EVENT-TYPE.
+      *
+           EVALUATE TRUE
+               WHEN CURRENT-EVENT-IS-STOCK
+                   MOVE C-STOCK-ITEM-REFERENCE
+                      TO EXCP-STOCK-ITEM-REFERENCE-RAW
+                   MOVE C-STOCK-LEVEL TO EXCP-STOCK-LEVEL-RAW
+                   MOVE C-ORDER-QUANTITY TO EXCP-ORDER-QUANTITY-RAW
+               WHEN CURRENT-EVENT-IS-PRICE
+                   MOVE C-PRICE-ITEM-REFERENCE
+                      TO EXCP-PRICE-ITEM-REFERENCE-RAW
+                   MOVE C-OLD-PRICE TO EXCP-OLD-PRICE-RAW
+                   MOVE C-NEW-PRICE TO EXCP-NEW-PRICE-RAW
+           END-EVALUATE.
+      *
+           EVALUATE TRUE
+               WHEN EVENT-UNKNOWN-ITEM
+                   MOVE 'UNKNOWN ITEM NUMBER - NOT ON ITEM MASTER'
+                       TO EXCP-REASON
+               WHEN EVENT-NUMERIC-INVALID AND CURRENT-EVENT-IS-PRICE
+                   MOVE 'NON-NUMERIC OLD-PRICE OR NEW-PRICE'
+                       TO EXCP-REASON
+               WHEN EVENT-NUMERIC-INVALID
+                   MOVE 'NON-NUMERIC STOCK-LEVEL OR ORDER-QUANTITY'
+                       TO EXCP-REASON
+               WHEN OTHER
+                   MOVE 'FAILED VALIDATION' TO EXCP-REASON
+           END-EVALUATE.
+      *
+           EXEC CICS WRITE FILE('SUSPENSE')
+                FROM (EXCEPTION-RECORD)
+                RESP (RESP) RESP2 (RESP2)
+                END-EXEC.
+      *
+           IF RESP NOT = DFHRESP(NORMAL)
+               DISPLAY 'KAFKAP - WRITE TO SUSPENSE FAILED, RESP='
+                  RESP ' RESP2=' RESP2
+           END-IF.
+      *
+       WRITE-EXCEPTION-RECORD-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+       PUT-STOCK-COPYBOOK-CONTAINER SECTION.
+      ******************************************************************
+      *
+           MOVE EPFE-DATE-TIME OF EPCONTEXT-COPYBOOK
+              TO EPFE-DATE-TIME OF INSREQ-COPYBOOK.
+           MOVE INSREQ-COPYBOOK TO TRANSFORM-SOURCE-AREA.
+           MOVE LENGTH OF INSREQ-COPYBOOK TO TRANSFORM-SOURCE-LEN.
+           MOVE 'd2json' TO TRANSFORMER-NAME.
+      *
+       PUT-STOCK-COPYBOOK-CONTAINER-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+       PUT-PRICE-COPYBOOK-CONTAINER SECTION.
+      ******************************************************************
+      *
+           MOVE EPFE-DATE-TIME OF EPCONTEXT-COPYBOOK
+              TO EPFE-DATE-TIME OF PRICECHG-COPYBOOK.
+           MOVE PRICECHG-COPYBOOK TO TRANSFORM-SOURCE-AREA.
+           MOVE LENGTH OF PRICECHG-COPYBOOK TO TRANSFORM-SOURCE-LEN.
+           MOVE 'p2json' TO TRANSFORMER-NAME.
+      *
+       PUT-PRICE-COPYBOOK-CONTAINER-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+       PUT-SUPPLIER-COPYBOOK-CONTAINER SECTION.
+      ******************************************************************
+      *
+           MOVE EPFE-DATE-TIME OF EPCONTEXT-COPYBOOK
+              TO EPFE-DATE-TIME OF SUPPUPD-COPYBOOK.
+           MOVE SUPPUPD-COPYBOOK TO TRANSFORM-SOURCE-AREA.
+           MOVE LENGTH OF SUPPUPD-COPYBOOK TO TRANSFORM-SOURCE-LEN.
+           MOVE 's2json' TO TRANSFORMER-NAME.
+      *
+       PUT-SUPPLIER-COPYBOOK-CONTAINER-EXIT.
+           EXIT.
+      *
       ******************************************************************
        TRANSFORM-DATA-TO-JSON SECTION.
       ******************************************************************
       *
       *    Transform container data to JSON format
       *
-      * On input, data will be in TRANSFORM-COPYBOOK
+      * On input, TRANSFORM-SOURCE-AREA/TRANSFORM-SOURCE-LEN hold the
+      * current event's copybook bytes, set by one of the
+      * PUT-xxx-COPYBOOK-CONTAINER paragraphs above.
       * On output, JSON document should be in field JSON-DOCUMENT
 
+           SET SW-TRANSFORM-OK TO TRUE.
            MOVE 'Transform' TO CHANNEL-NAME.
            MOVE 'JSON-document' TO JSON-CONTAINER.
            MOVE 'COBOL-copybook' TO COPYBOOK-CONTAINER.
 
-      *    Create container with data from INSREQ-COPYBOOK
-           MOVE LENGTH OF INSREQ-COPYBOOK TO COPYBOOK-LEN.
+      *    Create container with data from the current event's
+      *    copybook
+           MOVE TRANSFORM-SOURCE-LEN TO COPYBOOK-LEN.
            EXEC CICS PUT CONTAINER(COPYBOOK-CONTAINER)
                 CHANNEL(CHANNEL-NAME)
                 BIT
-                FROM (INSREQ-COPYBOOK)
+                FROM (TRANSFORM-SOURCE-AREA)
                 FLENGTH(COPYBOOK-LEN)
                 RESP(PUT-RESP)
                 RESP2(PUT-RESP2)
                 END-EXEC.
 
       *    Transform data to JSON format
-      *    TRANSFORMER('') needs to be the same value in
-      *    JSONTRANSFRM= from your LS2JS01 job
+      *    TRANSFORMER needs to be the same value in JSONTRANSFRM=
+      *    from the LS2JS01 job for the event type being processed
            EXEC CICS TRANSFORM DATATOJSON
                 CHANNEL(CHANNEL-NAME)
                 INCONTAINER(COPYBOOK-CONTAINER)
                 OUTCONTAINER(JSON-CONTAINER)
-                TRANSFORMER('d2json')
+                TRANSFORMER(TRANSFORMER-NAME)
                 RESP(COMMAND-RESPONSE)
                 RESP2(COMMAND-RESP2)
                 END-EXEC.
@@ -327,9 +875,19 @@
                        RESP(GET-RESP)
                        RESP2(GET-RESP2)
                     END-EXEC
-                DISPLAY JSON-ERROR
+                    DISPLAY JSON-ERROR
+                    SET SW-TRANSFORM-FAILED TO TRUE
+                    MOVE COMMAND-RESPONSE TO DLQ-ERROR-RESP
+                    MOVE COMMAND-RESP2 TO DLQ-ERROR-RESP2
+                    MOVE JSON-ERROR TO DLQ-ERROR-TEXT
+                    MOVE 'TRANSFRM' TO DLQ-ERROR-SOURCE
+                    PERFORM WRITE-DEAD-LETTER-RECORD
            END-EVALUATE.
 
+           IF SW-TRANSFORM-FAILED
+               GO TO TRANSFORM-DATA-TO-JSON-EXIT
+           END-IF.
+
       *    Put JSON formatted data into JSON-DOCUMENT
            MOVE LENGTH OF JSON-DOCUMENT TO JSON-DOCUMENT-LEN.
            EXEC CICS GET CONTAINER(JSON-CONTAINER)
@@ -360,11 +918,145 @@
            EXEC CICS PUT CONTAINER(COPYBOOK-CONTAINER)
                 CHANNEL(CHANNEL-NAME)
                 CHAR
-                FROM (INSREQ-COPYBOOK)
+                FROM (TRANSFORM-SOURCE-AREA)
                 FLENGTH(COPYBOOK-LEN)
                 RESP(PUT-RESP)
                 RESP2(PUT-RESP2)
                 END-EXEC.
 
        TRANSFORM-DATA-TO-JSON-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
+      *
+      ******************************************************************
+       LINK-PUTQ-PROGRAM SECTION.
+      ******************************************************************
+      *
+      *    Call PUTQ Java program with JSON formatted data in
+      *    CHANNEL-NAME. A non-NORMAL response means the queue never
+      *    got the event, so it goes to the dead-letter queue instead
+      *    of silently disappearing.
+      *
+           SET SW-PUTQ-OK TO TRUE.
+           EXEC CICS LINK PROGRAM('PUTQ') CHANNEL(CHANNEL-NAME)
+                RESP(LINK-RESPONSE) RESP2(LINK-RESP2)
+                END-EXEC.
+      *
+           EVALUATE LINK-RESPONSE
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN OTHER
+                   SET SW-PUTQ-FAILED TO TRUE
+                   MOVE LINK-RESPONSE TO DLQ-ERROR-RESP
+                   MOVE LINK-RESP2 TO DLQ-ERROR-RESP2
+                   MOVE SPACES TO DLQ-ERROR-TEXT
+                   STRING 'PUTQ LINK FAILED' DELIMITED BY SIZE
+                       INTO DLQ-ERROR-TEXT
+                   END-STRING
+                   MOVE 'PUTQLINK' TO DLQ-ERROR-SOURCE
+                   PERFORM WRITE-DEAD-LETTER-RECORD
+           END-EVALUATE.
+      *
+       LINK-PUTQ-PROGRAM-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+       WRITE-DEAD-LETTER-RECORD SECTION.
+      ******************************************************************
+      *
+      *    DLQ-ERROR-SOURCE, DLQ-ERROR-RESP/RESP2 and DLQ-ERROR-TEXT
+      *    are set by the caller before this is performed.
+      *
+           MOVE EPFE-NETWORK-UOWID OF EPCONTEXT-COPYBOOK
+              TO DLQ-NETWORK-UOWID.
+           MOVE EPFE-BUSINESSEVENT OF EPCONTEXT-COPYBOOK
+              TO DLQ-BUSINESSEVENT.
+           MOVE TRANSFORM-SOURCE-AREA TO DLQ-EVENT-DATA.
+      *
+           EVALUATE TRUE
+               WHEN DLQ-ERROR-IS-TRANSFORM
+                   ADD 1 TO TXN-TRANSFORM-ERRORS
+               WHEN DLQ-ERROR-IS-PUTQ
+                   ADD 1 TO TXN-PUTQ-ERRORS
+           END-EVALUATE.
+      *
+           EXEC CICS WRITEQ TS QUEUE('KAFKDLQ')
+                FROM (DEAD-LETTER-RECORD)
+                LENGTH (LENGTH OF DEAD-LETTER-RECORD)
+                RESP (RESP) RESP2 (RESP2)
+                END-EXEC.
+      *
+           IF RESP NOT = DFHRESP(NORMAL)
+               DISPLAY 'KAFKAP - WRITEQ TO KAFKDLQ FAILED, RESP='
+                  RESP ' RESP2=' RESP2
+           END-IF.
+      *
+       WRITE-DEAD-LETTER-RECORD-EXIT.
+           EXIT.
+      *
+      ******************************************************************
+       UPDATE-STATISTICS-FILE SECTION.
+      ******************************************************************
+      *
+      *    Post this transaction's counters to the one fixed-key
+      *    record on STATCTL. KAFKSTAT reads the same record to
+      *    answer "how many events today" without waiting for the
+      *    overnight reconciliation report.
+      *
+           EXEC CICS READ FILE('STATCTL')
+                INTO (STAT-CONTROL-RECORD)
+                RIDFLD (STAT-KEY)
+                KEYLENGTH (LENGTH OF STAT-KEY)
+                UPDATE
+                RESP (RESP) RESP2 (RESP2)
+                END-EXEC.
+      *
+           EVALUATE RESP
+               WHEN DFHRESP(NORMAL)
+                   ADD TXN-EVENTS-PROCESSED TO STAT-EVENTS-PROCESSED
+                   ADD TXN-TRANSFORM-ERRORS TO STAT-TRANSFORM-ERRORS
+                   ADD TXN-PUTQ-ERRORS TO STAT-PUTQ-ERRORS
+                   ADD TXN-DUPLICATES-SKIPPED TO STAT-DUPLICATES-SKIPPED
+                   ADD TXN-UNKNOWN-ITEMS TO STAT-UNKNOWN-ITEMS
+                   ADD TXN-INVALID-NUMERICS TO STAT-INVALID-NUMERICS
+                   ADD TXN-UNKNOWN-BUS-EVENTS TO STAT-UNKNOWN-BUS-EVENTS
+                   MOVE EPFE-DATE-TIME OF EPCONTEXT-COPYBOOK
+                      TO STAT-LAST-UPDATE-DATE-TIME
+                   EXEC CICS REWRITE FILE('STATCTL')
+                        FROM (STAT-CONTROL-RECORD)
+                        RESP (RESP) RESP2 (RESP2)
+                        END-EXEC
+                   IF RESP NOT = DFHRESP(NORMAL)
+                       DISPLAY 'KAFKAP - REWRITE OF STATCTL FAILED, '
+                          'RESP=' RESP ' RESP2=' RESP2
+                   END-IF
+               WHEN DFHRESP(NOTFND)
+      *            First transaction of the day - STATCTL has no
+      *            record yet. Build one from this transaction's
+      *            own counters instead of silently doing nothing.
+                   MOVE 'KAFKSTAT' TO STAT-KEY
+                   MOVE TXN-EVENTS-PROCESSED TO STAT-EVENTS-PROCESSED
+                   MOVE TXN-TRANSFORM-ERRORS TO STAT-TRANSFORM-ERRORS
+                   MOVE TXN-PUTQ-ERRORS TO STAT-PUTQ-ERRORS
+                   MOVE TXN-DUPLICATES-SKIPPED
+                      TO STAT-DUPLICATES-SKIPPED
+                   MOVE TXN-UNKNOWN-ITEMS TO STAT-UNKNOWN-ITEMS
+                   MOVE TXN-INVALID-NUMERICS TO STAT-INVALID-NUMERICS
+                   MOVE TXN-UNKNOWN-BUS-EVENTS
+                      TO STAT-UNKNOWN-BUS-EVENTS
+                   MOVE EPFE-DATE-TIME OF EPCONTEXT-COPYBOOK
+                      TO STAT-LAST-UPDATE-DATE-TIME
+                   EXEC CICS WRITE FILE('STATCTL')
+                        FROM (STAT-CONTROL-RECORD)
+                        RESP (RESP) RESP2 (RESP2)
+                        END-EXEC
+                   IF RESP NOT = DFHRESP(NORMAL)
+                       DISPLAY 'KAFKAP - WRITE OF STATCTL FAILED, '
+                          'RESP=' RESP ' RESP2=' RESP2
+                   END-IF
+               WHEN OTHER
+                   DISPLAY 'KAFKAP - READ OF STATCTL FAILED, RESP='
+                      RESP ' RESP2=' RESP2
+           END-EVALUATE.
+      *
+       UPDATE-STATISTICS-FILE-EXIT.
+           EXIT.
