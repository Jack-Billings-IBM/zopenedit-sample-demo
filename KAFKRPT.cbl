@@ -0,0 +1,454 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    KAFKRPT.
+000030 AUTHOR.        APPLICATION SUPPORT.
+000040 INSTALLATION.  DISTRIBUTION SYSTEMS.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*                                                               *
+000090* MODULE NAME  = KAFKRPT                                        *
+000100*                                                               *
+000110* DESCRIPTIVE NAME = Daily KAFKAP event reconciliation report   *
+000120*                                                               *
+000130*     This program is run in the overnight batch cycle after    *
+000140*     the online day has ended. It reads the AUDITF history     *
+000150*     file (one record per event KAFKAP has finished             *
+000160*     transforming and published, written by the KAFKAP CICS    *
+000170*     transaction) and produces the end-of-day balancing         *
+000180*     report a mainframe shop needs to reconcile its own         *
+000190*     record of the day against what the downstream queue        *
+000200*     side says it received:                                    *
+000210*                                                                *
+000220*         - a count of events processed for each business        *
+000230*           event type (capture spec), including any events      *
+000240*           whose business event type was not recognised,        *
+000250*         - the earliest and latest EPFE-DATE-TIME seen in       *
+000260*           the day's audit trail,                               *
+000270*         - a listing of every stock item whose stock level      *
+000280*           went negative, and every order quantity that         *
+000290*           exceeds the reasonable-quantity threshold, so        *
+000300*           these can be investigated before the next day's      *
+000310*           processing begins.                                   *
+000320*                                                                *
+000330* NOTES :                                                        *
+000340*  DEPENDENCIES = None                                           *
+000350*  RESTRICTIONS = AUDITF must be closed to online update before  *
+000360*                 this program is run.                           *
+000370*  REGISTER CONVENTIONS = Normal                                 *
+000380*  MODULE TYPE = Executable                                      *
+000390*  PROCESSOR = COBOL                                             *
+000400*  ATTRIBUTES = Read only                                        *
+000410*                                                                *
+000420*----------------------------------------------------------------*
+000430*                                                                *
+000440* CHANGE ACTIVITY :                                              *
+000450*                                                                *
+000460*  2026-08-08  APPMAINT  New program.                            *
+000470*                                                                *
+000480*****************************************************************
+000490 ENVIRONMENT DIVISION.
+000500 CONFIGURATION SECTION.
+000510 SOURCE-COMPUTER.  IBM-370.
+000520 OBJECT-COMPUTER.  IBM-370.
+000530 SPECIAL-NAMES.    C01 IS TO-NEW-PAGE.
+000540 INPUT-OUTPUT SECTION.
+000550 FILE-CONTROL.
+000560     SELECT AUDIT-FILE      ASSIGN TO AUDITF
+000570            ORGANIZATION IS SEQUENTIAL
+000580            ACCESS MODE IS SEQUENTIAL
+000590            FILE STATUS IS FS-AUDIT-FILE.
+000600
+000610     SELECT REPORT-FILE     ASSIGN TO RPTOUT
+000620            ORGANIZATION IS SEQUENTIAL
+000630            ACCESS MODE IS SEQUENTIAL
+000640            FILE STATUS IS FS-REPORT-FILE.
+000650
+000660 DATA DIVISION.
+000670 FILE SECTION.
+000680*****************************************************************
+000690 FD  AUDIT-FILE
+000700     RECORDING MODE IS F
+000710     LABEL RECORDS ARE STANDARD.
+000720 01  AUDIT-RECORD.
+000730     COPY AUDITREC.
+000740*****************************************************************
+000750 FD  REPORT-FILE
+000760     RECORDING MODE IS F
+000770     LABEL RECORDS ARE STANDARD.
+000780 01  REPORT-LINE                PIC X(133).
+000790*****************************************************************
+000800 WORKING-STORAGE SECTION.
+000810*****************************************************************
+000820 77  WS-FILLER-77                PIC X(01) VALUE SPACES.
+000830
+000840 01  FILE-STATUS-SWITCHES.
+000850     05 FS-AUDIT-FILE            PIC X(02) VALUE '00'.
+000860        88 FS-AUDIT-OK                VALUE '00'.
+000870        88 FS-AUDIT-AT-END            VALUE '10'.
+000880     05 FS-REPORT-FILE           PIC X(02) VALUE '00'.
+000890        88 FS-REPORT-OK               VALUE '00'.
+000900
+000910 01  PROGRAM-SWITCHES.
+000920     05 SW-END-OF-AUDIT-FILE     PIC X(01) VALUE 'N'.
+000930        88 END-OF-AUDIT-FILE          VALUE 'Y'.
+000940        88 NOT-END-OF-AUDIT-FILE      VALUE 'N'.
+000950     05 SW-FIRST-RECORD-SEEN     PIC X(01) VALUE 'N'.
+000960        88 FIRST-RECORD-SEEN          VALUE 'Y'.
+000970        88 FIRST-RECORD-NOT-SEEN      VALUE 'N'.
+000980
+000990 01  BUSINESS-RULE-CONSTANTS.
+001000     05 ORDER-QTY-REASONABLE-MAX PIC 9(04) VALUE 5000.
+001010
+001020 01  ACCUMULATORS.
+001030     05 CNT-RECORDS-READ         PIC 9(07) COMP-3 VALUE 0.
+001040     05 CNT-STOCK-EVENTS         PIC 9(07) COMP-3 VALUE 0.
+001050     05 CNT-PRICE-EVENTS         PIC 9(07) COMP-3 VALUE 0.
+001060     05 CNT-SUPPLIER-EVENTS      PIC 9(07) COMP-3 VALUE 0.
+001070     05 CNT-UNKNOWN-EVENTS       PIC 9(07) COMP-3 VALUE 0.
+001080     05 CNT-NEGATIVE-STOCK       PIC 9(07) COMP-3 VALUE 0.
+001090     05 CNT-EXCESS-ORDER-QTY     PIC 9(07) COMP-3 VALUE 0.
+001100
+001110 01  DATE-TIME-RANGE-WORK.
+001120     05 EARLIEST-DATE-TIME       PIC X(29).
+001130     05 LATEST-DATE-TIME         PIC X(29).
+001140
+001150 01  LINE-COUNT-WORK.
+001160     05 LINES-ON-PAGE            PIC 9(03) COMP-3 VALUE 0.
+001170     05 PAGE-NUMBER              PIC 9(05) COMP-3 VALUE 0.
+001180     05 LINES-PER-PAGE           PIC 9(03) VALUE 60.
+001190
+001200 01  CURRENT-DATE-WORK.
+001210     05 CDW-DATE                 PIC 9(06).
+001220     05 CDW-DATE-R  REDEFINES CDW-DATE.
+001230        10 CDW-YY                PIC 9(02).
+001240        10 CDW-MM                PIC 9(02).
+001250        10 CDW-DD                PIC 9(02).
+001255
+001256*    Non-edited DD/MM/YY buffer used only to populate
+001257*    HL1-RUN-DATE - a normal MOVE into that PIC 99/99/99 field
+001258*    lets the picture insert the slashes; a reference-modified
+001259*    MOVE into it would overwrite the slash positions instead.
+001260 01  RUN-DATE-DDMMYY             PIC 9(06).
+001262 01  RUN-DATE-DDMMYY-R REDEFINES RUN-DATE-DDMMYY.
+001264     05 RDD-DD                   PIC 9(02).
+001266     05 RDD-MM                   PIC 9(02).
+001268     05 RDD-YY                   PIC 9(02).
+001260
+001270*****************************************************************
+001280* REPORT LINE LAYOUTS                                           *
+001290*****************************************************************
+001300 01  HEADING-LINE-1.
+001310     05 FILLER                   PIC X(01) VALUE SPACES.
+001320     05 FILLER                   PIC X(40) VALUE
+001330        'KAFKAP DAILY EVENT RECONCILIATION REPORT'.
+001340     05 FILLER                   PIC X(12) VALUE 'RUN DATE : '.
+001350     05 HL1-RUN-DATE             PIC 99/99/99.
+001360     05 FILLER                   PIC X(09) VALUE '  PAGE : '.
+001370     05 HL1-PAGE-NUMBER          PIC ZZZZ9.
+001380
+001390 01  HEADING-LINE-2.
+001400     05 FILLER                   PIC X(01) VALUE SPACES.
+001410     05 FILLER                   PIC X(50) VALUE ALL '-'.
+001420
+001430 01  DETAIL-LINE-COUNT.
+001440     05 FILLER                   PIC X(01) VALUE SPACES.
+001450     05 DLC-LABEL                PIC X(30).
+001460     05 FILLER                   PIC X(02) VALUE SPACES.
+001470     05 DLC-COUNT                PIC ZZ,ZZZ,ZZ9.
+001480
+001490 01  DETAIL-LINE-DATE-RANGE.
+001500     05 FILLER                   PIC X(01) VALUE SPACES.
+001510     05 DLD-LABEL                PIC X(30).
+001520     05 FILLER                   PIC X(02) VALUE SPACES.
+001530     05 DLD-VALUE                PIC X(29).
+001540
+001550 01  EXCEPTION-HEADING-LINE.
+001560     05 FILLER                   PIC X(01) VALUE SPACES.
+001570     05 FILLER                   PIC X(80) VALUE
+001580        'ITEM REF   STOCK LEVEL  ORDER QTY   NETWORK UOWID'.
+001590
+001600 01  EXCEPTION-DETAIL-LINE.
+001610     05 FILLER                   PIC X(01) VALUE SPACES.
+001620     05 EDL-ITEM-REFERENCE       PIC ZZZ9.
+001630     05 FILLER                   PIC X(03) VALUE SPACES.
+001640     05 EDL-STOCK-LEVEL          PIC -ZZZ9.
+001650     05 FILLER                   PIC X(05) VALUE SPACES.
+001660     05 EDL-ORDER-QUANTITY       PIC ZZZ9.
+001670     05 FILLER                   PIC X(05) VALUE SPACES.
+001680     05 EDL-NETWORK-UOWID        PIC X(54).
+001690
+001700 01  BLANK-LINE                  PIC X(01) VALUE SPACE.
+001710
+001720*****************************************************************
+001730 LINKAGE SECTION.
+001740*****************************************************************
+001750*
+001760 PROCEDURE DIVISION.
+001770*****************************************************************
+001780 0000-MAINLINE.
+001790*****************************************************************
+001800     PERFORM 1000-INITIALIZE
+001810         THRU 1000-INITIALIZE-EXIT.
+001820
+001830     PERFORM 2000-PROCESS-AUDIT-FILE
+001840         THRU 2000-PROCESS-AUDIT-FILE-EXIT
+001850         UNTIL END-OF-AUDIT-FILE.
+001860
+001870     PERFORM 8000-TERMINATE
+001880         THRU 8000-TERMINATE-EXIT.
+001890
+001900     GOBACK.
+001910
+001920 0000-MAINLINE-EXIT.
+001930     EXIT.
+001940*****************************************************************
+001950 1000-INITIALIZE.
+001960*****************************************************************
+001970     OPEN INPUT  AUDIT-FILE.
+001980     IF NOT FS-AUDIT-OK
+001990         DISPLAY 'KAFKRPT - UNABLE TO OPEN AUDITF, STATUS = '
+001995                 FS-AUDIT-FILE
+002000         GO TO 1000-INITIALIZE-ABEND
+002010     END-IF.
+002020
+002030     OPEN OUTPUT REPORT-FILE.
+002040     IF NOT FS-REPORT-OK
+002050         DISPLAY 'KAFKRPT - UNABLE TO OPEN RPTOUT, STATUS = '
+002055                 FS-REPORT-FILE
+002060         GO TO 1000-INITIALIZE-ABEND
+002070     END-IF.
+002080
+002090     MOVE FUNCTION CURRENT-DATE (3:6) TO CDW-DATE.
+002100     MOVE CDW-DD                TO RDD-DD.
+002110     MOVE CDW-MM                TO RDD-MM.
+002115     MOVE CDW-YY                TO RDD-YY.
+002120     MOVE RUN-DATE-DDMMYY       TO HL1-RUN-DATE.
+002130
+002140     PERFORM 2100-READ-AUDIT-RECORD
+002150         THRU 2100-READ-AUDIT-RECORD-EXIT.
+002160
+002170     GO TO 1000-INITIALIZE-EXIT.
+002180
+002190 1000-INITIALIZE-ABEND.
+002200     MOVE 16 TO RETURN-CODE.
+002210     GOBACK.
+002220
+002230 1000-INITIALIZE-EXIT.
+002240     EXIT.
+002250*****************************************************************
+002260 2000-PROCESS-AUDIT-FILE.
+002270*****************************************************************
+002280     ADD 1 TO CNT-RECORDS-READ.
+002290
+002300     PERFORM 2200-ACCUMULATE-EVENT-COUNT
+002310         THRU 2200-ACCUMULATE-EVENT-COUNT-EXIT.
+002320
+002330     PERFORM 2300-ACCUMULATE-DATE-RANGE
+002340         THRU 2300-ACCUMULATE-DATE-RANGE-EXIT.
+002350
+002360     IF AUDIT-STOCK-ITEM-CHANGE
+002370         PERFORM 2400-CHECK-STOCK-LEVEL
+002380             THRU 2400-CHECK-STOCK-LEVEL-EXIT
+002390         PERFORM 2500-CHECK-ORDER-QUANTITY
+002400             THRU 2500-CHECK-ORDER-QUANTITY-EXIT
+002410     END-IF.
+002420
+002430     PERFORM 2100-READ-AUDIT-RECORD
+002440         THRU 2100-READ-AUDIT-RECORD-EXIT.
+002450
+002460 2000-PROCESS-AUDIT-FILE-EXIT.
+002470     EXIT.
+002480*****************************************************************
+002490 2100-READ-AUDIT-RECORD.
+002500*****************************************************************
+002510     READ AUDIT-FILE
+002520         AT END
+002530             SET END-OF-AUDIT-FILE TO TRUE
+002540             GO TO 2100-READ-AUDIT-RECORD-EXIT
+002550     END-READ.
+002560
+002570     IF NOT FS-AUDIT-OK
+002580         DISPLAY 'KAFKRPT - AUDITF READ ERROR, STATUS = '
+002585                 FS-AUDIT-FILE
+002590         SET END-OF-AUDIT-FILE TO TRUE
+002600     END-IF.
+002610
+002620 2100-READ-AUDIT-RECORD-EXIT.
+002630     EXIT.
+002640*****************************************************************
+002650 2200-ACCUMULATE-EVENT-COUNT.
+002660*****************************************************************
+002670     EVALUATE TRUE
+002680         WHEN AUDIT-STOCK-ITEM-CHANGE
+002690             ADD 1 TO CNT-STOCK-EVENTS
+002700         WHEN AUDIT-PRICE-CHANGE
+002710             ADD 1 TO CNT-PRICE-EVENTS
+002720         WHEN AUDIT-SUPPLIER-UPDATE
+002730             ADD 1 TO CNT-SUPPLIER-EVENTS
+002740         WHEN OTHER
+002750             ADD 1 TO CNT-UNKNOWN-EVENTS
+002760     END-EVALUATE.
+002770
+002780 2200-ACCUMULATE-EVENT-COUNT-EXIT.
+002790     EXIT.
+002800*****************************************************************
+002810 2300-ACCUMULATE-DATE-RANGE.
+002820*****************************************************************
+002830     IF FIRST-RECORD-NOT-SEEN
+002840         MOVE AUDIT-DATE-TIME TO EARLIEST-DATE-TIME
+002850         MOVE AUDIT-DATE-TIME TO LATEST-DATE-TIME
+002860         SET FIRST-RECORD-SEEN TO TRUE
+002870         GO TO 2300-ACCUMULATE-DATE-RANGE-EXIT
+002880     END-IF.
+002890
+002900     IF AUDIT-DATE-TIME < EARLIEST-DATE-TIME
+002910         MOVE AUDIT-DATE-TIME TO EARLIEST-DATE-TIME
+002920     END-IF.
+002930
+002940     IF AUDIT-DATE-TIME > LATEST-DATE-TIME
+002950         MOVE AUDIT-DATE-TIME TO LATEST-DATE-TIME
+002960     END-IF.
+002970
+002980 2300-ACCUMULATE-DATE-RANGE-EXIT.
+002990     EXIT.
+003000*****************************************************************
+003010 2400-CHECK-STOCK-LEVEL.
+003020*****************************************************************
+003030     IF AUDIT-STOCK-LEVEL < 0
+003040         ADD 1 TO CNT-NEGATIVE-STOCK
+003050         PERFORM 2600-WRITE-EXCEPTION-DETAIL
+003060             THRU 2600-WRITE-EXCEPTION-DETAIL-EXIT
+003070     END-IF.
+003080
+003090 2400-CHECK-STOCK-LEVEL-EXIT.
+003100     EXIT.
+003110*****************************************************************
+003120 2500-CHECK-ORDER-QUANTITY.
+003130*****************************************************************
+003140     IF AUDIT-ORDER-QUANTITY > ORDER-QTY-REASONABLE-MAX
+003150         ADD 1 TO CNT-EXCESS-ORDER-QTY
+003160         PERFORM 2600-WRITE-EXCEPTION-DETAIL
+003170             THRU 2600-WRITE-EXCEPTION-DETAIL-EXIT
+003180     END-IF.
+003190
+003200 2500-CHECK-ORDER-QUANTITY-EXIT.
+003210     EXIT.
+003220*****************************************************************
+003230 2600-WRITE-EXCEPTION-DETAIL.
+003240*****************************************************************
+003250     IF LINES-ON-PAGE = 0
+003260         PERFORM 7000-WRITE-EXCEPTION-HEADINGS
+003270             THRU 7000-WRITE-EXCEPTION-HEADINGS-EXIT
+003280     END-IF.
+003290
+003300     MOVE SPACES              TO EXCEPTION-DETAIL-LINE.
+003310     MOVE AUDIT-STOCK-ITEM-REFERENCE TO EDL-ITEM-REFERENCE.
+003320     MOVE AUDIT-STOCK-LEVEL          TO EDL-STOCK-LEVEL.
+003330     MOVE AUDIT-ORDER-QUANTITY       TO EDL-ORDER-QUANTITY.
+003340     MOVE AUDIT-NETWORK-UOWID        TO EDL-NETWORK-UOWID.
+003350
+003360     PERFORM 7500-WRITE-REPORT-LINE
+003370         THRU 7500-WRITE-REPORT-LINE-EXIT.
+003380
+003390 2600-WRITE-EXCEPTION-DETAIL-EXIT.
+003400     EXIT.
+003410*****************************************************************
+003420 7000-WRITE-EXCEPTION-HEADINGS.
+003430*****************************************************************
+003440     MOVE BLANK-LINE           TO REPORT-LINE.
+003450     PERFORM 7500-WRITE-REPORT-LINE
+003460         THRU 7500-WRITE-REPORT-LINE-EXIT.
+003470
+003480     MOVE EXCEPTION-HEADING-LINE TO REPORT-LINE.
+003490     PERFORM 7500-WRITE-REPORT-LINE
+003500         THRU 7500-WRITE-REPORT-LINE-EXIT.
+003510
+003520 7000-WRITE-EXCEPTION-HEADINGS-EXIT.
+003530     EXIT.
+003540*****************************************************************
+003550 7500-WRITE-REPORT-LINE.
+003560*****************************************************************
+003570     WRITE REPORT-LINE.
+003580     ADD 1 TO LINES-ON-PAGE.
+003590
+003600 7500-WRITE-REPORT-LINE-EXIT.
+003610     EXIT.
+003620*****************************************************************
+003630 8000-TERMINATE.
+003640*****************************************************************
+003650     ADD 1 TO PAGE-NUMBER.
+003660     MOVE PAGE-NUMBER          TO HL1-PAGE-NUMBER.
+003670     MOVE HEADING-LINE-1       TO REPORT-LINE.
+003680     PERFORM 7500-WRITE-REPORT-LINE
+003690         THRU 7500-WRITE-REPORT-LINE-EXIT.
+003700     MOVE HEADING-LINE-2       TO REPORT-LINE.
+003710     PERFORM 7500-WRITE-REPORT-LINE
+003720         THRU 7500-WRITE-REPORT-LINE-EXIT.
+003730
+003740     MOVE 'TOTAL EVENTS READ'          TO DLC-LABEL.
+003750     MOVE CNT-RECORDS-READ             TO DLC-COUNT.
+003760     MOVE DETAIL-LINE-COUNT            TO REPORT-LINE.
+003770     PERFORM 7500-WRITE-REPORT-LINE
+003780         THRU 7500-WRITE-REPORT-LINE-EXIT.
+003790
+003800     MOVE 'STOCK ITEM CHANGE EVENTS'    TO DLC-LABEL.
+003810     MOVE CNT-STOCK-EVENTS              TO DLC-COUNT.
+003820     MOVE DETAIL-LINE-COUNT             TO REPORT-LINE.
+003830     PERFORM 7500-WRITE-REPORT-LINE
+003840         THRU 7500-WRITE-REPORT-LINE-EXIT.
+003850
+003860     MOVE 'PRICE CHANGE EVENTS'         TO DLC-LABEL.
+003870     MOVE CNT-PRICE-EVENTS              TO DLC-COUNT.
+003880     MOVE DETAIL-LINE-COUNT             TO REPORT-LINE.
+003890     PERFORM 7500-WRITE-REPORT-LINE
+003900         THRU 7500-WRITE-REPORT-LINE-EXIT.
+003910
+003920     MOVE 'SUPPLIER UPDATE EVENTS'      TO DLC-LABEL.
+003930     MOVE CNT-SUPPLIER-EVENTS           TO DLC-COUNT.
+003940     MOVE DETAIL-LINE-COUNT             TO REPORT-LINE.
+003950     PERFORM 7500-WRITE-REPORT-LINE
+003960         THRU 7500-WRITE-REPORT-LINE-EXIT.
+003970
+003980     MOVE 'UNRECOGNISED BUSINESS EVENTS' TO DLC-LABEL.
+003990     MOVE CNT-UNKNOWN-EVENTS             TO DLC-COUNT.
+004000     MOVE DETAIL-LINE-COUNT              TO REPORT-LINE.
+004010     PERFORM 7500-WRITE-REPORT-LINE
+004020         THRU 7500-WRITE-REPORT-LINE-EXIT.
+004030
+004040     MOVE BLANK-LINE                     TO REPORT-LINE.
+004050     PERFORM 7500-WRITE-REPORT-LINE
+004060         THRU 7500-WRITE-REPORT-LINE-EXIT.
+004070
+004080     MOVE 'EARLIEST EVENT DATE-TIME'    TO DLD-LABEL.
+004090     MOVE EARLIEST-DATE-TIME            TO DLD-VALUE.
+004100     MOVE DETAIL-LINE-DATE-RANGE        TO REPORT-LINE.
+004110     PERFORM 7500-WRITE-REPORT-LINE
+004120         THRU 7500-WRITE-REPORT-LINE-EXIT.
+004130
+004140     MOVE 'LATEST EVENT DATE-TIME'      TO DLD-LABEL.
+004150     MOVE LATEST-DATE-TIME              TO DLD-VALUE.
+004160     MOVE DETAIL-LINE-DATE-RANGE        TO REPORT-LINE.
+004170     PERFORM 7500-WRITE-REPORT-LINE
+004180         THRU 7500-WRITE-REPORT-LINE-EXIT.
+004190
+004200     MOVE BLANK-LINE                    TO REPORT-LINE.
+004210     PERFORM 7500-WRITE-REPORT-LINE
+004220         THRU 7500-WRITE-REPORT-LINE-EXIT.
+004230
+004240     MOVE 'NEGATIVE STOCK LEVELS FOUND' TO DLC-LABEL.
+004250     MOVE CNT-NEGATIVE-STOCK            TO DLC-COUNT.
+004260     MOVE DETAIL-LINE-COUNT             TO REPORT-LINE.
+004270     PERFORM 7500-WRITE-REPORT-LINE
+004280         THRU 7500-WRITE-REPORT-LINE-EXIT.
+004290
+004300     MOVE 'EXCESSIVE ORDER QUANTITIES'  TO DLC-LABEL.
+004310     MOVE CNT-EXCESS-ORDER-QTY          TO DLC-COUNT.
+004320     MOVE DETAIL-LINE-COUNT             TO REPORT-LINE.
+004330     PERFORM 7500-WRITE-REPORT-LINE
+004340         THRU 7500-WRITE-REPORT-LINE-EXIT.
+004350
+004360     CLOSE AUDIT-FILE.
+004370     CLOSE REPORT-FILE.
+004380
+004390 8000-TERMINATE-EXIT.
+004400     EXIT.
